@@ -0,0 +1,78 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. ACCTLOAD.
+            *> one-time/on-demand seed load for ACCOUNT-MASTER -
+            *> every other program that touches ACCOUNT-MASTER
+            *> (FILES, TRANLOAD, ACCTMAIN, TRIALBAL, RECONRPT) only
+            *> ever opens it I-O or INPUT and REWRITEs/READs it, so
+            *> something has to create the indexed file and its
+            *> initial rows first; this is that something (req 007)
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT ACCOUNT-SEED
+                      ASSIGN TO 'account_master_seed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> same indexed definition as files.cbl
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD ACCOUNT-SEED.
+                01 AS-FEED-RECORD.
+                  02 AS-ACCOUNT-ID PIC 9(7).
+                  02 AS-ACCOUNT-HOLDER PIC A(50).
+                  02 AS-BALANCE PIC S9(8)V9(2).
+
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-SEED-EOF PIC X VALUE 'N'.
+                    88 END-OF-SEED VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-ACCOUNTS-LOADED PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              *> re-creates account_master.txt fresh, same as
+              *> files.cbl's OPEN OUTPUT TRANSACTIONS comment notes
+              OPEN INPUT ACCOUNT-SEED
+              OPEN OUTPUT ACCOUNT-MASTER
+
+              PERFORM UNTIL END-OF-SEED
+                READ ACCOUNT-SEED
+                  AT END
+                    SET END-OF-SEED TO TRUE
+                  NOT AT END
+                    PERFORM B000-LOAD-ACCOUNT
+                END-READ
+              END-PERFORM
+
+              CLOSE ACCOUNT-SEED
+              CLOSE ACCOUNT-MASTER
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'ACCTLOAD - END OF JOB SUMMARY'
+              DISPLAY 'ACCOUNTS LOADED   : ' WS-ACCOUNTS-LOADED
+              DISPLAY '=========================================='
+              STOP RUN.
+
+              B000-LOAD-ACCOUNT.
+              MOVE AS-ACCOUNT-ID TO AM-ACCOUNT-ID
+              MOVE AS-ACCOUNT-HOLDER TO AM-ACCOUNT-HOLDER
+              MOVE AS-BALANCE TO AM-BALANCE
+              WRITE ACCOUNT-MASTER-RECORD
+              ADD 1 TO WS-ACCOUNTS-LOADED.
