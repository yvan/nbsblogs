@@ -0,0 +1,83 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. ACCTMAIN.
+            *> account-holder name maintenance against
+            *> ACCOUNT-MASTER - a teller-facing utility to correct
+            *> a misspelled or changed holder name without
+            *> touching the account's balance or any TRANSACTIONS
+            *> history
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> same indexed definition as files.cbl
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+              WORKING-STORAGE SECTION.
+                *> run parameter is "<account-id> <new holder
+                *> name>" - ACCEPT FROM COMMAND-LINE follows
+                *> loops.cbl's run-parameter pattern (see req 012),
+                *> UNSTRING to split the two pieces follows
+                *> str_handling.cbl's pattern (see req 023)
+                01 WS-CMD-LINE PIC X(80)
+                    VALUE '0001001 JOHN Q PUBLIC'.
+                01 WS-ACCOUNT-ID-TEXT PIC X(7).
+                01 WS-POINTER PIC 9(3) VALUE 1.
+
+                01 WS-MAINT-ACCOUNT-ID PIC S9(7).
+                01 WS-NEW-HOLDER PIC X(50).
+
+                01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-ON-MASTER VALUE 'Y'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+              PERFORM B000-PARSE-COMMAND-LINE
+
+              OPEN I-O ACCOUNT-MASTER
+              MOVE WS-MAINT-ACCOUNT-ID TO AM-ACCOUNT-ID
+              READ ACCOUNT-MASTER
+                INVALID KEY
+                  MOVE 'N' TO WS-ACCOUNT-FOUND
+                NOT INVALID KEY
+                  SET ACCOUNT-ON-MASTER TO TRUE
+                  PERFORM C000-UPDATE-HOLDER-NAME
+              END-READ
+              CLOSE ACCOUNT-MASTER
+
+              IF ACCOUNT-ON-MASTER
+                DISPLAY 'ACCTMAIN UPDATED ACCOUNT : '
+                    WS-MAINT-ACCOUNT-ID
+                DISPLAY 'ACCTMAIN NEW HOLDER NAME : ' WS-NEW-HOLDER
+              ELSE
+                DISPLAY 'ACCTMAIN ACCOUNT NOT FOUND: '
+                    WS-MAINT-ACCOUNT-ID
+              END-IF
+              STOP RUN.
+
+              *> the account id is the first space-delimited token,
+              *> the new holder name is everything after it
+              B000-PARSE-COMMAND-LINE.
+              UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                  INTO WS-ACCOUNT-ID-TEXT
+                  POINTER WS-POINTER
+              END-UNSTRING
+              MOVE WS-ACCOUNT-ID-TEXT TO WS-MAINT-ACCOUNT-ID
+              MOVE WS-CMD-LINE(WS-POINTER:) TO WS-NEW-HOLDER.
+
+              *> holder name maintenance only - balance and key
+              *> are left untouched
+              C000-UPDATE-HOLDER-NAME.
+              MOVE WS-NEW-HOLDER TO AM-ACCOUNT-HOLDER
+              REWRITE ACCOUNT-MASTER-RECORD.
