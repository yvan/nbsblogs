@@ -0,0 +1,132 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. ACCTSCRN.
+            *> interactive front-end for req 026's TRANINQ - puts a
+            *> SCREEN SECTION data-entry form in front of the same
+            *> START/READ NEXT walk against indexed TRANSACTIONS,
+            *> instead of TRANINQ's ACCEPT FROM COMMAND-LINE parm
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> same indexed definition as files.cbl/
+                  *> tranload.cbl/traninq.cbl
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+              WORKING-STORAGE SECTION.
+                01 WS-INQUIRY-ACCOUNT-ID PIC S9(7).
+                01 WS-INQUIRY-ENTRY PIC 9(7) VALUE 0.
+
+                01 WS-FLAGS.
+                  05 WS-TRANSACTIONS-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANSACTIONS VALUE 'Y'.
+
+                01 WS-START-OK PIC X VALUE 'N'.
+                  88 START-SUCCEEDED VALUE 'Y'.
+
+                01 WS-MATCH-COUNT PIC 9(5) VALUE 0.
+
+                01 WS-AGAIN-ANSWER PIC X VALUE 'Y'.
+                  88 INQUIRE-AGAIN VALUE 'Y' 'y'.
+
+                *> one line of display built per matching record,
+                *> so the result screen field is a single PIC X
+                *> line rather than a whole SCREEN SECTION table
+                01 WS-RESULT-LINE PIC X(60).
+
+              SCREEN SECTION.
+              *> data-entry form the teller fills in to pick an
+              *> account to inquire on; SCREEN SECTION is a
+              *> sandbox runtime limitation in this cobc build
+              *> (see IMPLEMENTATION_STATUS.md), not dropped in
+              *> favor of plain ACCEPT/DISPLAY
+              01 SCR-INQUIRY-FORM.
+                05 BLANK SCREEN.
+                05 LINE 1 COLUMN 1 VALUE 'ACCOUNT TRANSACTION INQUIRY'.
+                05 LINE 3 COLUMN 1 VALUE 'ACCOUNT ID: '.
+                05 LINE 3 COLUMN 13 PIC 9(7) TO WS-INQUIRY-ENTRY
+                    USING WS-INQUIRY-ENTRY.
+
+              01 SCR-RESULT-LINE.
+                05 LINE PLUS 1 COLUMN 1 PIC X(60)
+                    FROM WS-RESULT-LINE.
+
+              01 SCR-AGAIN-PROMPT.
+                05 LINE PLUS 2 COLUMN 1
+                    VALUE 'INQUIRE ON ANOTHER ACCOUNT (Y/N): '.
+                05 COLUMN PLUS 0 PIC X TO WS-AGAIN-ANSWER
+                    USING WS-AGAIN-ANSWER.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT TRANSACTIONS
+              PERFORM UNTIL NOT INQUIRE-AGAIN
+                DISPLAY SCR-INQUIRY-FORM
+                MOVE WS-INQUIRY-ENTRY TO WS-INQUIRY-ACCOUNT-ID
+                PERFORM B000-SHOW-ACCOUNT-TRANSACTIONS
+                DISPLAY SCR-AGAIN-PROMPT
+              END-PERFORM
+              CLOSE TRANSACTIONS
+              STOP RUN.
+
+              *> same START/READ NEXT walk as TRANINQ's
+              *> A000-MAIN-PARA (see req 026), driven here by the
+              *> account id entered on SCR-INQUIRY-FORM instead of
+              *> a command-line parameter
+              B000-SHOW-ACCOUNT-TRANSACTIONS.
+              MOVE 0 TO WS-MATCH-COUNT
+              MOVE 'N' TO WS-TRANSACTIONS-EOF
+              MOVE 'N' TO WS-START-OK
+              MOVE WS-INQUIRY-ACCOUNT-ID TO ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+              START TRANSACTIONS KEY IS >= ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+                INVALID KEY
+                  MOVE 'N' TO WS-START-OK
+                NOT INVALID KEY
+                  SET START-SUCCEEDED TO TRUE
+              END-START
+
+              IF START-SUCCEEDED
+                PERFORM UNTIL END-OF-TRANSACTIONS
+                  READ TRANSACTIONS NEXT RECORD
+                    AT END
+                      SET END-OF-TRANSACTIONS TO TRUE
+                    NOT AT END
+                      IF ACCOUNT-ID OF TRANSACTION-STRUCT =
+                          WS-INQUIRY-ACCOUNT-ID
+                        ADD 1 TO WS-MATCH-COUNT
+                        MOVE SPACES TO WS-RESULT-LINE
+                        STRING 'UID: ' UID OF TRANSACTION-STRUCT
+                            ' AMOUNT: '
+                            AMOUNT OF TRANSACTION-STRUCT
+                            ' BALANCE: '
+                            END-BALANCE OF TRANSACTION-STRUCT
+                            DELIMITED BY SIZE
+                            INTO WS-RESULT-LINE
+                        END-STRING
+                        DISPLAY SCR-RESULT-LINE
+                      ELSE
+                        *> past the last transaction for this
+                        *> account since TRANSACTIONS is ordered
+                        *> by ACCOUNT-ID
+                        SET END-OF-TRANSACTIONS TO TRUE
+                      END-IF
+                  END-READ
+                END-PERFORM
+              END-IF
+
+              IF WS-MATCH-COUNT = 0
+                MOVE 'NO TRANSACTIONS FOUND FOR THIS ACCOUNT' TO
+                    WS-RESULT-LINE
+                DISPLAY SCR-RESULT-LINE
+              END-IF.
