@@ -0,0 +1,254 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. ARCHIVE.
+            *> month-end archive/purge job for transactions.txt
+            *> records with UID below the cutoff are considered
+            *> aged (UID rises with time, the same way it would
+            *> once a posting date is carried on every record -
+            *> see req 021/032) and are split off into a dated
+            *> archive file; transactions.txt is then rewritten
+            *> with only the current period's records
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  SELECT ARCHIVE-FILE ASSIGN TO 'archive_period.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> holds the records that stay current while
+                  *> transactions.txt is being rebuilt
+                  SELECT CURRENT-STAGE ASSIGN TO 'current_stage.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+                FD ARCHIVE-FILE.
+                01 ARCHIVE-RECORD PIC X(115).
+
+                FD CURRENT-STAGE.
+                01 CURRENT-STAGE-RECORD PIC X(115).
+
+              WORKING-STORAGE SECTION.
+                01 TRANSACTION-RECORD.
+                  02 UID PIC 9(5).
+                  02 DESC PIC X(25).
+                  02 DETAILS.
+                    03 AMOUNT PIC S9(6)V9(2).
+                    03 START-BALANCE PIC S9(6)V9(2).
+                    03 END-BALANCE PIC S9(6)V9(2).
+                  02 ACCOUNT-ID PIC S9(7).
+                  02 ACCOUNT-HOLDER PIC A(50).
+                  02 TRAN-TYPE-CODE PIC X(1).
+                  02 CURRENCY-CODE PIC X(3).
+
+                *> masked copy of TRANSACTION-RECORD written to
+                *> ARCHIVE-FILE in place of the real record image -
+                *> ARCHIVE-FILE leaves live TRANSACTIONS for cold
+                *> storage, so ACCOUNT-HOLDER is masked on the way
+                *> out the same way it stays intact on
+                *> CURRENT-STAGE, which only feeds back into
+                *> TRANSACTIONS itself (see req 048)
+                01 WS-MASKED-RECORD.
+                  02 MR-UID PIC 9(5).
+                  02 MR-DESC PIC X(25).
+                  02 MR-DETAILS.
+                    03 MR-AMOUNT PIC S9(6)V9(2).
+                    03 MR-START-BALANCE PIC S9(6)V9(2).
+                    03 MR-END-BALANCE PIC S9(6)V9(2).
+                  02 MR-ACCOUNT-ID PIC S9(7).
+                  02 MR-ACCOUNT-HOLDER PIC A(50).
+                  02 MR-TRAN-TYPE-CODE PIC X(1).
+                  02 MR-CURRENCY-CODE PIC X(3).
+
+                *> pieces used to build the tokenized stand-in for
+                *> ACCOUNT-HOLDER - last-name initial plus account
+                *> suffix only (see req 048), same UNSTRING
+                *> DELIMITED BY SPACE idiom acctmain.cbl uses to
+                *> split a two-word command line
+                01 WS-HOLDER-FIRST PIC X(25) VALUE SPACES.
+                01 WS-HOLDER-LAST PIC X(25) VALUE SPACES.
+                01 WS-ACCT-SUFFIX-DISPLAY PIC 9(7) VALUE 0.
+
+                01 WS-CUTOFF-UID PIC 9(5) VALUE 10000.
+
+                *> an authorized full-detail consumer (e.g. an
+                *> audit/legal pull) can run ARCHIVE with the real
+                *> account holder name on ARCHIVE-FILE instead of
+                *> the tokenized form - ACCEPT FROM COMMAND-LINE
+                *> follows loops.cbl's run-parameter pattern (see
+                *> req 012); any value other than 'FULL' leaves
+                *> B150-MASK-ACCOUNT-HOLDER's tokenization in place
+                *> (see req 048)
+                01 WS-ARCHIVE-PARM PIC X(4) VALUE SPACES.
+                01 WS-AUTHORIZED-CONSUMER PIC X VALUE 'N'.
+                  88 AUTHORIZED-FULL-DETAIL VALUE 'Y'.
+
+                01 WS-FLAGS.
+                  05 WS-TRAN-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANS VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-ARCHIVED-COUNT PIC 9(7) VALUE 0.
+                  05 WS-KEPT-COUNT PIC 9(7) VALUE 0.
+
+                *> run-control gate (see req 029) - ARCHIVE is the
+                *> last link in the batch suite's chain and will
+                *> not run until TRANRPT has reported today
+                01 WS-RUN-DATE PIC 9(8).
+                01 WS-STEP-STATUS PIC X.
+                  88 STEP-OK-TO-RUN VALUE 'O'.
+                  88 STEP-ALREADY-RAN VALUE 'A'.
+                  88 STEP-PRIOR-NOT-MET VALUE 'P'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              *> ACCEPT FROM COMMAND-LINE follows loops.cbl's run-
+              *> parameter pattern (see req 012) - passing 'FULL'
+              *> is how an authorized full-detail consumer (e.g. an
+              *> audit/legal pull) gets the real account holder
+              *> name on ARCHIVE-FILE instead of the tokenized form
+              *> (see req 048); any other value, including none,
+              *> leaves the tokenization in place
+              ACCEPT WS-ARCHIVE-PARM FROM COMMAND-LINE
+              IF WS-ARCHIVE-PARM = 'FULL'
+                SET AUTHORIZED-FULL-DETAIL TO TRUE
+              END-IF
+
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+              CALL 'RUNCTL' USING 'ARCHIVE   ', 'TRANRPT   ',
+                  WS-RUN-DATE, WS-STEP-STATUS, 'C'
+              END-CALL
+
+              IF STEP-ALREADY-RAN
+                DISPLAY 'ARCHIVE ALREADY RAN TODAY - SKIPPING'
+              ELSE
+                IF STEP-PRIOR-NOT-MET
+                  DISPLAY
+                      'ARCHIVE SKIPPED - TRANRPT HAS NOT RUN TODAY'
+                ELSE
+                  PERFORM B000-SPLIT-BY-AGE
+                  PERFORM C000-REBUILD-TRANSACTIONS
+
+                  *> end-of-job summary banner - same bannered-
+                  *> block convention as every other program in
+                  *> the batch suite (see req 046)
+                  DISPLAY
+                      '=========================================='
+                  DISPLAY 'ARCHIVE - END OF JOB SUMMARY'
+                  DISPLAY 'RECORDS ARCHIVED : ' WS-ARCHIVED-COUNT
+                  DISPLAY 'RECORDS KEPT     : ' WS-KEPT-COUNT
+                  DISPLAY
+                      '=========================================='
+
+                  *> only recorded as done for the day once the
+                  *> split and rebuild have actually finished (see
+                  *> review fixes - req 029)
+                  CALL 'RUNCTL' USING 'ARCHIVE   ', 'TRANRPT   ',
+                      WS-RUN-DATE, WS-STEP-STATUS, 'M'
+                  END-CALL
+                END-IF
+              END-IF
+              STOP RUN.
+
+              *> pass 1 - read TRANSACTIONS in UID order and
+              *> split into the archive file and a staging file
+              *> of records that are still current
+              B000-SPLIT-BY-AGE.
+              MOVE 0 TO UID OF TRANSACTION-RECORD
+              OPEN INPUT TRANSACTIONS
+              OPEN OUTPUT ARCHIVE-FILE
+              OPEN OUTPUT CURRENT-STAGE
+
+              START TRANSACTIONS KEY IS NOT LESS THAN
+                  UID OF TRANSACTION-STRUCT
+                INVALID KEY
+                  SET END-OF-TRANS TO TRUE
+              END-START
+
+              PERFORM UNTIL END-OF-TRANS
+                READ TRANSACTIONS NEXT RECORD
+                  AT END
+                    SET END-OF-TRANS TO TRUE
+                  NOT AT END
+                    PERFORM B100-ROUTE-RECORD
+                END-READ
+              END-PERFORM
+
+              CLOSE TRANSACTIONS
+              CLOSE ARCHIVE-FILE
+              CLOSE CURRENT-STAGE.
+
+              B100-ROUTE-RECORD.
+              MOVE TRANSACTION-STRUCT TO TRANSACTION-RECORD
+              IF UID OF TRANSACTION-STRUCT < WS-CUTOFF-UID
+                PERFORM B150-MASK-ACCOUNT-HOLDER
+                MOVE WS-MASKED-RECORD TO ARCHIVE-RECORD
+                WRITE ARCHIVE-RECORD
+                ADD 1 TO WS-ARCHIVED-COUNT
+              ELSE
+                MOVE TRANSACTION-STRUCT TO CURRENT-STAGE-RECORD
+                WRITE CURRENT-STAGE-RECORD
+                ADD 1 TO WS-KEPT-COUNT
+              END-IF.
+
+              *> mask ACCOUNT-HOLDER on the copy headed for
+              *> ARCHIVE-FILE only - CURRENT-STAGE keeps the real
+              *> name since it only ever feeds back into
+              *> TRANSACTIONS (see req 048); an authorized full-
+              *> detail consumer's run (see WS-ARCHIVE-PARM above)
+              *> skips the masking entirely and archives the real
+              *> name
+              B150-MASK-ACCOUNT-HOLDER.
+              MOVE TRANSACTION-RECORD TO WS-MASKED-RECORD
+              IF NOT AUTHORIZED-FULL-DETAIL
+                PERFORM B160-TOKENIZE-ACCOUNT-HOLDER
+              END-IF.
+
+              *> replace the real name with a token of just the
+              *> last name's initial and the account's own suffix
+              *> (its last 3 digits) - enough to correlate records
+              *> for the same account without archiving the full
+              *> name (see req 048)
+              B160-TOKENIZE-ACCOUNT-HOLDER.
+              MOVE SPACES TO WS-HOLDER-FIRST WS-HOLDER-LAST
+              UNSTRING ACCOUNT-HOLDER OF TRANSACTION-RECORD
+                  DELIMITED BY SPACE
+                  INTO WS-HOLDER-FIRST, WS-HOLDER-LAST
+              END-UNSTRING
+              MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO
+                  WS-ACCT-SUFFIX-DISPLAY
+              MOVE SPACES TO MR-ACCOUNT-HOLDER
+              STRING WS-HOLDER-LAST(1:1) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-ACCT-SUFFIX-DISPLAY(5:3) DELIMITED BY SIZE
+                  INTO MR-ACCOUNT-HOLDER
+              END-STRING.
+
+              *> pass 2 - recreate transactions.txt from the
+              *> staging file so only the current period remains
+              C000-REBUILD-TRANSACTIONS.
+              MOVE 'N' TO WS-TRAN-EOF
+              OPEN INPUT CURRENT-STAGE
+              OPEN OUTPUT TRANSACTIONS
+
+              PERFORM UNTIL END-OF-TRANS
+                READ CURRENT-STAGE
+                  AT END
+                    SET END-OF-TRANS TO TRUE
+                  NOT AT END
+                    MOVE CURRENT-STAGE-RECORD TO TRANSACTION-STRUCT
+                    WRITE TRANSACTION-STRUCT
+                END-READ
+              END-PERFORM
+
+              CLOSE CURRENT-STAGE
+              CLOSE TRANSACTIONS.
