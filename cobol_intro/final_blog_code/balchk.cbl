@@ -0,0 +1,35 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. BALCHK.
+            *> balance-check logic pulled out of FILES so any
+            *> program that posts a transaction can CALL the same
+            *> routine instead of re-coding the START-BALANCE/
+            *> AMOUNT/END-BALANCE arithmetic locally
+            ENVIRONMENT DIVISION.
+            DATA DIVISION.
+              WORKING-STORAGE SECTION.
+                01 WS-EXPECTED-BALANCE PIC S9(6)V9(2).
+
+              LINKAGE SECTION.
+                01 LS-START-BALANCE PIC S9(6)V9(2).
+                01 LS-AMOUNT PIC S9(6)V9(2).
+                01 LS-END-BALANCE PIC S9(6)V9(2).
+                01 LS-BALANCE-OK PIC X.
+                  88 LS-BALANCE-IS-OK VALUE 'Y'.
+
+            PROCEDURE DIVISION USING LS-START-BALANCE, LS-AMOUNT,
+                LS-END-BALANCE, LS-BALANCE-OK.
+              A000-MAIN-PARA.
+              *> END-BALANCE must equal START-BALANCE plus AMOUNT -
+              *> AMOUNT already carries its own sign (see req 003),
+              *> so a withdrawal is just a negative AMOUNT and needs
+              *> no separate subtraction path; a subtraction fallback
+              *> would accept a record whose posted direction
+              *> contradicts its own signed arithmetic
+              MOVE 'N' TO LS-BALANCE-OK
+              COMPUTE WS-EXPECTED-BALANCE =
+                  LS-START-BALANCE + LS-AMOUNT
+              IF WS-EXPECTED-BALANCE = LS-END-BALANCE
+                SET LS-BALANCE-IS-OK TO TRUE
+              END-IF
+
+              GOBACK.
