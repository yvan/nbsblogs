@@ -0,0 +1,142 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. BRVALID.
+            *> table-driven branch-code validation, factored out of
+            *> ratelkup.cbl's WS-TABLE-1D/account-xref SEARCH ALL
+            *> lookups (see req 014/015) into its own CALLed
+            *> subprogram so any poster can confirm an account's
+            *> branch code is still on the branch table before the
+            *> transaction goes onto TRANSACTIONS
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT BRANCH-RATE-TABLE
+                      ASSIGN TO 'branch_rate_table.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT ACCOUNT-RATE-XREF
+                      ASSIGN TO 'account_rate_xref.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> same feed shapes as ratelkup.cbl
+                FD BRANCH-RATE-TABLE.
+                01 BR-FEED-RECORD.
+                  02 BR-FEED-CODE PIC X(4).
+                  02 BR-FEED-RATE-GROUP.
+                    03 BR-FEED-RATE PIC 9V999 OCCURS 5 TIMES.
+
+                FD ACCOUNT-RATE-XREF.
+                01 XR-FEED-RECORD.
+                  02 XR-FEED-ACCOUNT-ID PIC S9(7).
+                  02 XR-FEED-BRANCH-CODE PIC X(4).
+                  02 XR-FEED-TIER-NUM PIC 9(1).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-TABLE-EOF PIC X VALUE 'N'.
+                    88 END-OF-TABLE-FILE VALUE 'Y'.
+                  05 WS-TABLES-LOADED PIC X VALUE 'N'.
+                    88 TABLES-ALREADY-LOADED VALUE 'Y'.
+
+                01 WS-BRANCH-COUNT PIC 9(2) VALUE 0.
+                01 WS-ACCOUNT-COUNT PIC 9(2) VALUE 0.
+
+                *> 1d table of known branch codes, same ascending-
+                *> key/SEARCH ALL shape as ratelkup.cbl; OCCURS
+                *> DEPENDING ON WS-BRANCH-COUNT bounds the search to
+                *> the populated rows only - the control file rarely
+                *> fills all 20 declared rows, and an unpopulated
+                *> tail sitting at its default value would break
+                *> SEARCH ALL's ascending-order precondition across
+                *> the full declared range
+                01 WS-TABLE-1D.
+                  05 WS-BRANCH-ENTRY OCCURS 1 TO 20 TIMES
+                      DEPENDING ON WS-BRANCH-COUNT
+                      ASCENDING KEY IS WS-BRANCH-CODE
+                      INDEXED BY BR-IDX.
+                    10 WS-BRANCH-CODE PIC X(4).
+
+                *> same OCCURS DEPENDING ON reasoning as WS-TABLE-1D
+                01 WS-ACCOUNT-RATE-TABLE.
+                  05 WS-ACCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                      DEPENDING ON WS-ACCOUNT-COUNT
+                      ASCENDING KEY IS WS-XR-ACCOUNT-ID
+                      INDEXED BY ACCT-IDX.
+                    10 WS-XR-ACCOUNT-ID PIC S9(7).
+                    10 WS-XR-BRANCH-CODE PIC X(4).
+                    10 WS-XR-TIER-NUM PIC 9(1).
+
+              LINKAGE SECTION.
+                01 LS-ACCOUNT-ID PIC S9(7).
+                01 LS-BRANCH-STATUS PIC X.
+                  88 BRANCH-CODE-VALID VALUE 'V'.
+                  88 ACCOUNT-NOT-CROSS-REFERENCED VALUE 'X'.
+                  88 BRANCH-CODE-INVALID VALUE 'I'.
+
+            PROCEDURE DIVISION USING LS-ACCOUNT-ID, LS-BRANCH-STATUS.
+              A000-MAIN-PARA.
+              *> the control tables rarely change within a run, so
+              *> they are loaded once and kept across calls the way
+              *> a CALLed subprogram's WORKING-STORAGE normally does
+              IF NOT TABLES-ALREADY-LOADED
+                PERFORM B000-LOAD-RATE-TABLES
+                PERFORM B100-LOAD-ACCOUNT-XREF
+                SET TABLES-ALREADY-LOADED TO TRUE
+              END-IF
+
+              PERFORM C000-VALIDATE-BRANCH-CODE
+              GOBACK.
+
+              B000-LOAD-RATE-TABLES.
+              OPEN INPUT BRANCH-RATE-TABLE
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ BRANCH-RATE-TABLE
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-BRANCH-COUNT
+                    MOVE BR-FEED-CODE TO
+                        WS-BRANCH-CODE(WS-BRANCH-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE BRANCH-RATE-TABLE.
+
+              B100-LOAD-ACCOUNT-XREF.
+              MOVE 'N' TO WS-TABLE-EOF
+              OPEN INPUT ACCOUNT-RATE-XREF
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ ACCOUNT-RATE-XREF
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-ACCOUNT-COUNT
+                    MOVE XR-FEED-ACCOUNT-ID TO
+                        WS-XR-ACCOUNT-ID(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-BRANCH-CODE TO
+                        WS-XR-BRANCH-CODE(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-TIER-NUM TO
+                        WS-XR-TIER-NUM(WS-ACCOUNT-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-RATE-XREF.
+
+              *> an account with no cross-reference entry has no
+              *> branch opinion either way - callers treat that the
+              *> same as valid, only an xref'd branch code that has
+              *> since dropped off the branch table is rejected
+              C000-VALIDATE-BRANCH-CODE.
+              SET ACCOUNT-NOT-CROSS-REFERENCED TO TRUE
+              SEARCH ALL WS-ACCOUNT-ENTRY
+                AT END
+                  SET ACCOUNT-NOT-CROSS-REFERENCED TO TRUE
+                WHEN WS-XR-ACCOUNT-ID(ACCT-IDX) = LS-ACCOUNT-ID
+                  SET BRANCH-CODE-INVALID TO TRUE
+                  SEARCH ALL WS-BRANCH-ENTRY
+                    AT END
+                      SET BRANCH-CODE-INVALID TO TRUE
+                    WHEN WS-BRANCH-CODE(BR-IDX) =
+                        WS-XR-BRANCH-CODE(ACCT-IDX)
+                      SET BRANCH-CODE-VALID TO TRUE
+                  END-SEARCH
+              END-SEARCH.
