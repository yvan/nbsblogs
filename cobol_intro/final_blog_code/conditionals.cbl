@@ -17,8 +17,13 @@
               *> create statements that can be fed
               *> into a cobol conditional
               01 CHECK-VAL PIC 9(3).
-                88 PASS VALUES ARE 041 THRU 100.
-                88 FAIL VALUES ARE 000 THRU 40.
+                88 GRADE-A VALUES ARE 090 THRU 100.
+                88 GRADE-B VALUES ARE 080 THRU 089.
+                88 GRADE-C VALUES ARE 070 THRU 079.
+                88 GRADE-D VALUES ARE 060 THRU 069.
+                88 GRADE-F VALUES ARE 000 THRU 059.
+                88 PASS VALUES ARE 060 THRU 100.
+                88 FAIL VALUES ARE 000 THRU 059.
 
             PROCEDURE DIVISION.
               *> set 25 into num1 and num3
@@ -46,6 +51,23 @@
               IF FAIL
                 DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'.
 
+              *> the PASS/FAIL condition names above only say
+              *> whether CHECK-VAL cleared the line - EVALUATE
+              *> over the finer GRADE-A THRU GRADE-F bands gives
+              *> the actual letter grade
+              EVALUATE TRUE
+                WHEN GRADE-A
+                  DISPLAY 'GRADE FOR 'CHECK-VAL' MARKS IS: A'
+                WHEN GRADE-B
+                  DISPLAY 'GRADE FOR 'CHECK-VAL' MARKS IS: B'
+                WHEN GRADE-C
+                  DISPLAY 'GRADE FOR 'CHECK-VAL' MARKS IS: C'
+                WHEN GRADE-D
+                  DISPLAY 'GRADE FOR 'CHECK-VAL' MARKS IS: D'
+                WHEN GRADE-F
+                  DISPLAY 'GRADE FOR 'CHECK-VAL' MARKS IS: F'
+              END-EVALUATE.
+
               *> a switch statment
               EVALUATE TRUE
                 WHEN NUM1 < 2
