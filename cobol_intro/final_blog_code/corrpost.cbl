@@ -0,0 +1,334 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. CORRPOST.
+            *> applies the corrections CORRSTG staged (see req 025)
+            *> against TRANSACTIONS - a staged amount of zero means
+            *> the original transaction is being reversed outright,
+            *> anything else corrects it. Neither case REWRITEs or
+            *> DELETEs the original record: both POST a brand-new
+            *> offsetting TRANSACTIONS entry (E000-POST-OFFSETTING-
+            *> ENTRY) against the account's live ACCOUNT-MASTER
+            *> balance, so transaction history is preserved and
+            *> every later-posted record's own START/END-BALANCE
+            *> chain is left untouched (see req 033/review fixes).
+            *> The new entry's UID comes from a reserved 90000+
+            *> block so it never collides with a feed-sourced UID.
+            *> Since every posted record is a WRITE, the journal
+            *> (req 028) only ever logs JN-OPERATION = 'WRITE' here,
+            *> same as FILES/TRANLOAD - copybooks/JOURNAL's
+            *> JN-OPERATION stays X(7) for 'REWRITE' in case a
+            *> future program needs it, but none does today.
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> same relative staging area CORRSTG files
+                  *> corrections into
+                  SELECT OPTIONAL CORRECTION-STAGING
+                      ASSIGN TO 'correction_staging.dat'
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE IS DYNAMIC
+                  RELATIVE KEY IS WS-STAGING-SLOT.
+
+                  *> same indexed definition as files.cbl -
+                  *> corrections are looked up by UID, the
+                  *> alternate key
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  *> shared rejects file - a correction whose UID
+                  *> is not on TRANSACTIONS lands here (see req 027)
+                  SELECT REJECTS ASSIGN TO 'rejects.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> audit trail of the new offsetting entries this
+                  *> program posts against TRANSACTIONS (see req 028)
+                  SELECT JOURNAL ASSIGN TO 'journal.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> same indexed definition as files.cbl - a
+                  *> reversal/correction posts against the account's
+                  *> current running balance, not the stale balance
+                  *> on the original transaction (see req 007)
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+                  *> high-water mark for WS-NEXT-CORRECTION-UID,
+                  *> carried forward across runs the same way
+                  *> TRANLOAD carries POSTED-UIDS forward - without
+                  *> this, every run would start handing out 90001
+                  *> again and collide with the UID alternate key
+                  SELECT OPTIONAL CORRECTION-UID-CONTROL
+                      ASSIGN TO 'correction_uid_control.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD CORRECTION-STAGING.
+                01 CORRECTION-STAGING-RECORD.
+                  02 CS-UID PIC 9(5).
+                  02 CS-ACCOUNT-ID PIC S9(7).
+                  02 CS-CORRECTED-AMOUNT PIC S9(6)V9(2).
+                  02 CS-REASON PIC X(40).
+                  02 CS-STATUS PIC X.
+                    88 CORRECTION-PENDING VALUE 'P'.
+                    88 CORRECTION-APPLIED VALUE 'A'.
+
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+                FD REJECTS.
+                COPY REJECT.
+
+                FD JOURNAL.
+                COPY JOURNAL.
+
+                *> same indexed record layout as files.cbl
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+                *> single-row control file holding the last
+                *> correction UID this program handed out
+                FD CORRECTION-UID-CONTROL.
+                01 CORRECTION-UID-CONTROL-RECORD.
+                  02 CUC-LAST-UID PIC 9(5).
+
+              WORKING-STORAGE SECTION.
+                01 WS-STAGING-SLOT PIC 9(5) VALUE 0.
+
+                01 WS-FLAGS.
+                  05 WS-STAGING-EOF PIC X VALUE 'N'.
+                    88 END-OF-STAGING VALUE 'Y'.
+
+                01 WS-TRAN-FOUND PIC X VALUE 'N'.
+                  88 TRAN-ON-FILE VALUE 'Y'.
+
+                01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-ON-MASTER VALUE 'Y'.
+
+                01 WS-NEW-END-BALANCE PIC S9(6)V9(2).
+
+                *> offsetting entries get a new UID out of a block
+                *> reserved for corrections/reversals, well clear of
+                *> the feed's own UID range, so they never collide
+                *> with a posted transaction. The 90000 default is
+                *> only used when CORRECTION-UID-CONTROL is empty
+                *> or missing (this program's very first run) -
+                *> A100-LOAD-CORRECTION-UID brings forward the real
+                *> high-water mark on every later run
+                01 WS-NEXT-CORRECTION-UID PIC 9(5) VALUE 90000.
+
+                01 WS-UID-CONTROL-EOF PIC X VALUE 'N'.
+                  88 END-OF-UID-CONTROL VALUE 'Y'.
+
+                *> fields captured off the original TRANSACTIONS
+                *> record before TRANSACTION-STRUCT is overwritten
+                *> to build the new offsetting record
+                01 WS-ORIGINAL-UID PIC 9(5).
+                01 WS-ORIGINAL-AMOUNT PIC S9(6)V9(2).
+
+                01 WS-COUNTS.
+                  05 WS-CORRECTIONS-APPLIED PIC 9(5) VALUE 0.
+                  05 WS-REVERSALS-APPLIED PIC 9(5) VALUE 0.
+                  05 WS-ALREADY-APPLIED PIC 9(5) VALUE 0.
+                  05 WS-CORRECTIONS-NOT-FOUND PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              PERFORM A100-LOAD-CORRECTION-UID
+
+              OPEN I-O CORRECTION-STAGING
+              OPEN I-O TRANSACTIONS
+              OPEN EXTEND REJECTS
+              OPEN EXTEND JOURNAL
+              OPEN I-O ACCOUNT-MASTER
+
+              MOVE 1 TO WS-STAGING-SLOT
+              START CORRECTION-STAGING KEY IS NOT LESS THAN
+                  WS-STAGING-SLOT
+                INVALID KEY
+                  SET END-OF-STAGING TO TRUE
+              END-START
+
+              PERFORM UNTIL END-OF-STAGING
+                READ CORRECTION-STAGING NEXT RECORD
+                  AT END
+                    SET END-OF-STAGING TO TRUE
+                  NOT AT END
+                    PERFORM B000-APPLY-CORRECTION
+                END-READ
+              END-PERFORM
+
+              CLOSE CORRECTION-STAGING
+              CLOSE TRANSACTIONS
+              CLOSE REJECTS
+              CLOSE JOURNAL
+              CLOSE ACCOUNT-MASTER
+
+              PERFORM A200-SAVE-CORRECTION-UID
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'CORRPOST - END OF JOB SUMMARY'
+              DISPLAY 'CORRECTIONS APPLIED   : '
+                  WS-CORRECTIONS-APPLIED
+              DISPLAY 'REVERSALS APPLIED     : '
+                  WS-REVERSALS-APPLIED
+              DISPLAY 'ALREADY APPLIED        : '
+                  WS-ALREADY-APPLIED
+              DISPLAY 'UID NOT FOUND          : '
+                  WS-CORRECTIONS-NOT-FOUND
+              DISPLAY '=========================================='
+              STOP RUN.
+
+              *> bring forward the correction-UID high-water mark
+              *> from the prior run, same control-file idiom as
+              *> TRANLOAD's POSTED-UIDS - an empty or missing
+              *> control file (this program's first-ever run)
+              *> leaves WS-NEXT-CORRECTION-UID at its 90000 default
+              A100-LOAD-CORRECTION-UID.
+              OPEN INPUT CORRECTION-UID-CONTROL
+              READ CORRECTION-UID-CONTROL
+                AT END
+                  SET END-OF-UID-CONTROL TO TRUE
+                NOT AT END
+                  MOVE CUC-LAST-UID TO WS-NEXT-CORRECTION-UID
+              END-READ
+              CLOSE CORRECTION-UID-CONTROL.
+
+              *> rewrite the control file with the updated high-
+              *> water mark for the next run, same rewrite-whole
+              *> approach TRANLOAD uses for POSTED-UIDS
+              A200-SAVE-CORRECTION-UID.
+              OPEN OUTPUT CORRECTION-UID-CONTROL
+              MOVE WS-NEXT-CORRECTION-UID TO CUC-LAST-UID
+              WRITE CORRECTION-UID-CONTROL-RECORD
+              CLOSE CORRECTION-UID-CONTROL.
+
+              *> a correction already marked applied by a prior
+              *> run is skipped silently - this is not a rejection
+              B000-APPLY-CORRECTION.
+              IF NOT CORRECTION-PENDING
+                ADD 1 TO WS-ALREADY-APPLIED
+              ELSE
+                MOVE CS-UID TO UID OF TRANSACTION-STRUCT
+                READ TRANSACTIONS RECORD KEY IS
+                    UID OF TRANSACTION-STRUCT
+                  INVALID KEY
+                    MOVE 'N' TO WS-TRAN-FOUND
+                  NOT INVALID KEY
+                    SET TRAN-ON-FILE TO TRUE
+                END-READ
+
+                IF NOT TRAN-ON-FILE
+                  ADD 1 TO WS-CORRECTIONS-NOT-FOUND
+                  MOVE CS-UID TO RJ-UID
+                  MOVE 'CORRECTION UID NOT FOUND ON TRANSACTIONS'
+                      TO RJ-REASON
+                  MOVE CORRECTION-STAGING-RECORD TO RJ-RECORD-IMAGE
+                  WRITE REJECT-RECORD
+                ELSE
+                  IF CS-CORRECTED-AMOUNT = 0
+                    PERFORM C000-REVERSE-TRANSACTION
+                  ELSE
+                    PERFORM D000-CORRECT-TRANSACTION
+                  END-IF
+                  SET CORRECTION-APPLIED TO TRUE
+                  REWRITE CORRECTION-STAGING-RECORD
+                END-IF
+              END-IF.
+
+              *> a staged amount of zero reverses the transaction -
+              *> rather than DELETE the original (which would erase
+              *> its history and leave every later transaction for
+              *> the account chained to a START-BALANCE nothing
+              *> posted), post a new offsetting entry for the full
+              *> negated AMOUNT against the account's current
+              *> balance. The original record is left exactly as
+              *> it was posted.
+              C000-REVERSE-TRANSACTION.
+              MOVE UID OF TRANSACTION-STRUCT TO WS-ORIGINAL-UID
+              COMPUTE WS-ORIGINAL-AMOUNT =
+                  AMOUNT OF TRANSACTION-STRUCT * -1
+              PERFORM E000-POST-OFFSETTING-ENTRY
+              ADD 1 TO WS-REVERSALS-APPLIED.
+
+              *> a non-zero staged amount replaces AMOUNT - rather
+              *> than REWRITE the original (which would leave every
+              *> later transaction for the account chained to a
+              *> START-BALANCE that no longer matches), post a new
+              *> offsetting entry for the difference between the
+              *> corrected amount and what was originally posted,
+              *> against the account's current balance. The
+              *> original record is left exactly as it was posted.
+              D000-CORRECT-TRANSACTION.
+              MOVE UID OF TRANSACTION-STRUCT TO WS-ORIGINAL-UID
+              COMPUTE WS-ORIGINAL-AMOUNT =
+                  CS-CORRECTED-AMOUNT - AMOUNT OF TRANSACTION-STRUCT
+              PERFORM E000-POST-OFFSETTING-ENTRY
+              ADD 1 TO WS-CORRECTIONS-APPLIED.
+
+              *> shared by C000/D000 - builds and posts a new
+              *> TRANSACTIONS record for WS-ORIGINAL-AMOUNT (by now
+              *> holding whatever delta the caller computed) against
+              *> ACCOUNT-ID OF TRANSACTION-STRUCT's current balance
+              *> on ACCOUNT-MASTER, the same balance-rollforward
+              *> files.cbl's B200-UPDATE-ACCOUNT-MASTER performs
+              E000-POST-OFFSETTING-ENTRY.
+              MOVE ACCOUNT-ID OF TRANSACTION-STRUCT TO AM-ACCOUNT-ID
+              READ ACCOUNT-MASTER
+                INVALID KEY
+                  MOVE 'N' TO WS-ACCOUNT-FOUND
+                NOT INVALID KEY
+                  SET ACCOUNT-ON-MASTER TO TRUE
+              END-READ
+
+              IF NOT ACCOUNT-ON-MASTER
+                MOVE WS-ORIGINAL-UID TO RJ-UID
+                MOVE 'CORRECTION ACCOUNT-ID NOT FOUND ON MASTER'
+                    TO RJ-REASON
+                MOVE CORRECTION-STAGING-RECORD TO RJ-RECORD-IMAGE
+                WRITE REJECT-RECORD
+              ELSE
+                ADD 1 TO WS-NEXT-CORRECTION-UID
+                MOVE WS-NEXT-CORRECTION-UID TO UID OF
+                    TRANSACTION-STRUCT
+                STRING 'CORR OF UID ' WS-ORIGINAL-UID
+                    DELIMITED BY SIZE
+                    INTO DESC OF TRANSACTION-STRUCT
+                END-STRING
+                MOVE WS-ORIGINAL-AMOUNT TO AMOUNT OF
+                    TRANSACTION-STRUCT
+                MOVE AM-BALANCE TO START-BALANCE OF
+                    TRANSACTION-STRUCT
+                COMPUTE END-BALANCE OF TRANSACTION-STRUCT =
+                    AM-BALANCE + WS-ORIGINAL-AMOUNT
+                *> an offsetting entry is never an ordinary
+                *> customer deposit/withdrawal regardless of which
+                *> way its sign lands, so it is tagged REVERSAL
+                *> instead of being routed through the DEPOSIT/
+                *> WITHDRAWAL/ZERO-AMOUNT sign check every ordinary
+                *> posting uses (see GLEXTR's B000-BUILD-GL-RECORD,
+                *> which gives REVERSAL its own GL account)
+                SET REVERSAL OF TRANSACTION-STRUCT TO TRUE
+                WRITE TRANSACTION-STRUCT
+
+                MOVE END-BALANCE OF TRANSACTION-STRUCT TO AM-BALANCE
+                REWRITE ACCOUNT-MASTER-RECORD
+
+                MOVE FUNCTION CURRENT-DATE(1:8) TO JN-TIMESTAMP
+                MOVE 'WRITE' TO JN-OPERATION
+                MOVE TRANSACTION-AUDIT-LOG TO JN-TRANSACTION-IMAGE
+                WRITE JOURNAL-RECORD
+              END-IF.
