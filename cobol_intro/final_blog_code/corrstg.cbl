@@ -0,0 +1,92 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. CORRSTG.
+            *> same-day correction staging area - corrections to a
+            *> transaction already posted today are held here by
+            *> relative record number instead of going straight
+            *> against TRANSACTIONS, so an operator can review the
+            *> day's corrections before req 033's reversal/
+            *> correction job applies them
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> corrections as they are keyed in today
+                  SELECT CORRECTION-FEED
+                      ASSIGN TO 'correction_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> the staging area itself - one correction per
+                  *> relative slot, assigned in arrival order
+                  SELECT CORRECTION-STAGING
+                      ASSIGN TO 'correction_staging.dat'
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE IS DYNAMIC
+                  RELATIVE KEY IS WS-STAGING-SLOT.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD CORRECTION-FEED.
+                01 CORRECTION-FEED-RECORD.
+                  02 CF-UID PIC 9(5).
+                  02 CF-ACCOUNT-ID PIC S9(7).
+                  02 CF-CORRECTED-AMOUNT PIC S9(6)V9(2).
+                  02 CF-REASON PIC X(40).
+
+                FD CORRECTION-STAGING.
+                01 CORRECTION-STAGING-RECORD.
+                  02 CS-UID PIC 9(5).
+                  02 CS-ACCOUNT-ID PIC S9(7).
+                  02 CS-CORRECTED-AMOUNT PIC S9(6)V9(2).
+                  02 CS-REASON PIC X(40).
+                  02 CS-STATUS PIC X VALUE 'P'.
+                    88 CORRECTION-PENDING VALUE 'P'.
+                    88 CORRECTION-APPLIED VALUE 'A'.
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-FEED-EOF PIC X VALUE 'N'.
+                    88 END-OF-CORRECTION-FEED VALUE 'Y'.
+
+                *> relative record number a correction is staged
+                *> under - grows by one for every correction filed
+                *> today
+                01 WS-STAGING-SLOT PIC 9(5) VALUE 0.
+
+                01 WS-COUNTS.
+                  05 WS-CORRECTIONS-STAGED PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT CORRECTION-FEED
+              OPEN OUTPUT CORRECTION-STAGING
+
+              PERFORM UNTIL END-OF-CORRECTION-FEED
+                READ CORRECTION-FEED
+                  AT END
+                    SET END-OF-CORRECTION-FEED TO TRUE
+                  NOT AT END
+                    PERFORM B000-STAGE-CORRECTION
+                END-READ
+              END-PERFORM
+
+              CLOSE CORRECTION-FEED
+              CLOSE CORRECTION-STAGING
+
+              DISPLAY 'CORRSTG CORRECTIONS STAGED: '
+                  WS-CORRECTIONS-STAGED
+              STOP RUN.
+
+              *> file this correction into the next open relative
+              *> slot in today's staging area
+              B000-STAGE-CORRECTION.
+              ADD 1 TO WS-STAGING-SLOT
+              MOVE CF-UID TO CS-UID
+              MOVE CF-ACCOUNT-ID TO CS-ACCOUNT-ID
+              MOVE CF-CORRECTED-AMOUNT TO CS-CORRECTED-AMOUNT
+              MOVE CF-REASON TO CS-REASON
+              SET CORRECTION-PENDING TO TRUE
+              WRITE CORRECTION-STAGING-RECORD
+                INVALID KEY
+                  DISPLAY 'CORRSTG - COULD NOT STAGE UID: ' CF-UID
+                NOT INVALID KEY
+                  ADD 1 TO WS-CORRECTIONS-STAGED
+              END-WRITE.
