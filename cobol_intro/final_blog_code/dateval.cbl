@@ -0,0 +1,204 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. DATEVAL.
+            *> real date validation on the WS-DATE1/WS-DATE2
+            *> REDEFINES pattern from redefines.cbl, applied here
+            *> to an incoming feed of posting dates instead of a
+            *> single hardcoded literal. No program carries a real
+            *> posting date yet - ARCHIVE still ages records by
+            *> UID as a stand-in (see req 008) until req 032 adds
+            *> TRAN-TYPE-CODE and a real date field to
+            *> TRANSACTION-STRUCT
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT DATE-FEED ASSIGN TO 'date_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> a second external feed that still carries a
+                  *> 2-digit year - see req 043's century-window
+                  *> rule in C000-EXPAND-CENTURY
+                  SELECT DATE-FEED-2DIGIT
+                      ASSIGN TO 'date_feed_2digit.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD DATE-FEED.
+                01 DATE-FEED-RECORD PIC X(8).
+
+                FD DATE-FEED-2DIGIT.
+                01 DATE-FEED-2DIGIT-RECORD.
+                  02 DF2-YEAR PIC 9(2).
+                  02 DF2-MONTH PIC X(2).
+                  02 DF2-DAY PIC X(2).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-FEED-EOF PIC X VALUE 'N'.
+                    88 END-OF-DATE-FEED VALUE 'Y'.
+
+                *> the REDEFINES pattern from redefines.cbl - the
+                *> same 8 bytes viewed as YEAR/MONTH/DAY pieces for
+                *> range-checking and as one PIC 9(8) for the
+                *> NUMERIC class test
+                01 WS-DESCRIPTION.
+                  05 WS-DATE1.
+                    10 WS-YEAR PIC X(4).
+                    10 WS-MONTH PIC X(2).
+                    10 WS-DAY PIC X(2).
+                  05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(8).
+
+                01 WS-DATE-OK PIC X VALUE 'N'.
+                  88 DATE-IS-VALID VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-DATES-READ PIC 9(5) VALUE 0.
+                  05 WS-DATES-VALID PIC 9(5) VALUE 0.
+                  05 WS-DATES-REJECTED PIC 9(5) VALUE 0.
+
+                *> century-window rule (see req 043) - a 2-digit
+                *> year below the pivot is taken as 20YY, at or
+                *> above the pivot as 19YY, the same sliding-
+                *> window convention mainframe shops have long
+                *> used to interpret a YY field without expanding
+                *> every feed to a 4-digit year at the source
+                01 WS-CENTURY-WINDOW-PIVOT PIC 9(2) VALUE 50.
+                01 WS-EXPANDED-YEAR PIC 9(4).
+
+                *> numeric working copies of the WS-DATE1 pieces,
+                *> for the days-per-month/leap-year check below -
+                *> WS-YEAR/MONTH/DAY stay PIC X so the existing
+                *> literal range comparisons above still work
+                01 WS-YEAR-NUM PIC 9(4).
+                01 WS-MONTH-NUM PIC 9(2).
+                01 WS-DAY-NUM PIC 9(2).
+                01 WS-MAX-DAY PIC 9(2).
+                01 WS-LEAP-YEAR-FLAG PIC X VALUE 'N'.
+                  88 LEAP-YEAR VALUE 'Y'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT DATE-FEED
+              PERFORM UNTIL END-OF-DATE-FEED
+                READ DATE-FEED
+                  AT END
+                    SET END-OF-DATE-FEED TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-DATES-READ
+                    MOVE DATE-FEED-RECORD TO WS-DATE1
+                    PERFORM B000-VALIDATE-DATE
+                    IF DATE-IS-VALID
+                      ADD 1 TO WS-DATES-VALID
+                      DISPLAY 'VALID DATE   : ' WS-DATE2
+                    ELSE
+                      ADD 1 TO WS-DATES-REJECTED
+                      DISPLAY 'REJECTED DATE: ' WS-DATE2
+                    END-IF
+                END-READ
+              END-PERFORM
+              CLOSE DATE-FEED
+
+              MOVE 'N' TO WS-FEED-EOF
+              OPEN INPUT DATE-FEED-2DIGIT
+              PERFORM UNTIL END-OF-DATE-FEED
+                READ DATE-FEED-2DIGIT
+                  AT END
+                    SET END-OF-DATE-FEED TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-DATES-READ
+                    PERFORM C000-EXPAND-CENTURY
+                    PERFORM B000-VALIDATE-DATE
+                    IF DATE-IS-VALID
+                      ADD 1 TO WS-DATES-VALID
+                      DISPLAY 'VALID DATE   : ' WS-DATE2
+                    ELSE
+                      ADD 1 TO WS-DATES-REJECTED
+                      DISPLAY 'REJECTED DATE: ' WS-DATE2
+                    END-IF
+                END-READ
+              END-PERFORM
+              CLOSE DATE-FEED-2DIGIT
+
+              DISPLAY 'DATEVAL DATES READ     : ' WS-DATES-READ
+              DISPLAY 'DATEVAL DATES VALID     : ' WS-DATES-VALID
+              DISPLAY 'DATEVAL DATES REJECTED  : ' WS-DATES-REJECTED
+              STOP RUN.
+
+              *> expand a 2-digit feed year into WS-DATE1's 4-digit
+              *> year under the century-window rule, then hand the
+              *> result to B000-VALIDATE-DATE exactly as if it had
+              *> arrived already expanded (see req 043)
+              C000-EXPAND-CENTURY.
+              IF DF2-YEAR < WS-CENTURY-WINDOW-PIVOT
+                COMPUTE WS-EXPANDED-YEAR = 2000 + DF2-YEAR
+              ELSE
+                COMPUTE WS-EXPANDED-YEAR = 1900 + DF2-YEAR
+              END-IF
+              MOVE WS-EXPANDED-YEAR TO WS-YEAR
+              MOVE DF2-MONTH TO WS-MONTH
+              MOVE DF2-DAY TO WS-DAY.
+
+              *> a valid posting date is all-numeric, the
+              *> YEAR/MONTH/DAY pieces fall within real calendar
+              *> ranges, and DAY does not exceed the number of days
+              *> MONTH actually has (leap years included - see
+              *> B100-CHECK-DAYS-IN-MONTH)
+              B000-VALIDATE-DATE.
+              MOVE 'Y' TO WS-DATE-OK
+              IF WS-DATE2 NOT NUMERIC
+                MOVE 'N' TO WS-DATE-OK
+              ELSE
+                IF WS-YEAR < '1900' OR WS-YEAR > '2099'
+                  MOVE 'N' TO WS-DATE-OK
+                END-IF
+                IF WS-MONTH < '01' OR WS-MONTH > '12'
+                  MOVE 'N' TO WS-DATE-OK
+                END-IF
+                IF WS-DAY < '01' OR WS-DAY > '31'
+                  MOVE 'N' TO WS-DATE-OK
+                END-IF
+                IF DATE-IS-VALID
+                  PERFORM B100-CHECK-DAYS-IN-MONTH
+                END-IF
+              END-IF.
+
+              *> MONTH/YEAR are already known to be in range when
+              *> this is reached - just need DAY to not run past
+              *> the month's actual length, with February's leap-
+              *> year day handled by the standard 4/100/400 rule
+              B100-CHECK-DAYS-IN-MONTH.
+              MOVE WS-YEAR TO WS-YEAR-NUM
+              MOVE WS-MONTH TO WS-MONTH-NUM
+              MOVE WS-DAY TO WS-DAY-NUM
+              MOVE 'N' TO WS-LEAP-YEAR-FLAG
+              IF FUNCTION MOD(WS-YEAR-NUM, 4) = 0
+                  AND (FUNCTION MOD(WS-YEAR-NUM, 100) NOT = 0
+                      OR FUNCTION MOD(WS-YEAR-NUM, 400) = 0)
+                SET LEAP-YEAR TO TRUE
+              END-IF
+
+              EVALUATE WS-MONTH-NUM
+                WHEN 1
+                WHEN 3
+                WHEN 5
+                WHEN 7
+                WHEN 8
+                WHEN 10
+                WHEN 12
+                  MOVE 31 TO WS-MAX-DAY
+                WHEN 4
+                WHEN 6
+                WHEN 9
+                WHEN 11
+                  MOVE 30 TO WS-MAX-DAY
+                WHEN 2
+                  IF LEAP-YEAR
+                    MOVE 29 TO WS-MAX-DAY
+                  ELSE
+                    MOVE 28 TO WS-MAX-DAY
+                  END-IF
+              END-EVALUATE
+
+              IF WS-DAY-NUM > WS-MAX-DAY
+                MOVE 'N' TO WS-DATE-OK
+              END-IF.
