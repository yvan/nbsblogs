@@ -0,0 +1,122 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. FEEDCAT.
+            *> pre-step ahead of TRANLOAD - MERGETRN, FEEDPARSE and
+            *> PARTXLT each produce a 111-byte feed file in
+            *> DAILY-FEED's own layout (merged_feed.txt,
+            *> daily_feed_from_csv.txt, daily_feed_from_partner.txt),
+            *> but TRANLOAD's SELECT DAILY-FEED (tranload.cbl) is
+            *> hardcoded to 'daily_feed.txt' and nothing ever copied
+            *> those translator outputs into it - this appends
+            *> whichever of the three are present onto
+            *> daily_feed.txt so PARTXLT's stated goal (letting "the
+            *> same batch loader... post partner transactions") and
+            *> FEEDPARSE/MERGETRN's equivalents actually happen.
+            *> Records are carried across as opaque 111-byte lines,
+            *> not re-parsed, so a DISPLAY-usage signed AMOUNT's
+            *> overpunch byte is preserved exactly.
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT OPTIONAL MERGED-FEED-IN
+                      ASSIGN TO 'merged_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT OPTIONAL CSV-FEED-IN
+                      ASSIGN TO 'daily_feed_from_csv.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT OPTIONAL PARTNER-FEED-IN
+                      ASSIGN TO 'daily_feed_from_partner.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT DAILY-FEED-OUT
+                      ASSIGN TO 'daily_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD MERGED-FEED-IN.
+                01 MF-RECORD PIC X(111).
+
+                FD CSV-FEED-IN.
+                01 CF-RECORD PIC X(111).
+
+                FD PARTNER-FEED-IN.
+                01 PF-RECORD PIC X(111).
+
+                *> DAILY-FEED-OUT is opened EXTEND, so it is
+                *> appended to, never replaced - it already holds
+                *> today's directly-arriving feed records
+                FD DAILY-FEED-OUT.
+                01 DF-RECORD PIC X(111).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-MERGED-EOF PIC X VALUE 'N'.
+                    88 END-OF-MERGED VALUE 'Y'.
+                  05 WS-CSV-EOF PIC X VALUE 'N'.
+                    88 END-OF-CSV VALUE 'Y'.
+                  05 WS-PARTNER-EOF PIC X VALUE 'N'.
+                    88 END-OF-PARTNER VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-MERGED-APPENDED PIC 9(5) VALUE 0.
+                  05 WS-CSV-APPENDED PIC 9(5) VALUE 0.
+                  05 WS-PARTNER-APPENDED PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN EXTEND DAILY-FEED-OUT
+
+              OPEN INPUT MERGED-FEED-IN
+              PERFORM UNTIL END-OF-MERGED
+                READ MERGED-FEED-IN
+                  AT END
+                    SET END-OF-MERGED TO TRUE
+                  NOT AT END
+                    MOVE MF-RECORD TO DF-RECORD
+                    WRITE DF-RECORD
+                    ADD 1 TO WS-MERGED-APPENDED
+                END-READ
+              END-PERFORM
+              CLOSE MERGED-FEED-IN
+
+              OPEN INPUT CSV-FEED-IN
+              PERFORM UNTIL END-OF-CSV
+                READ CSV-FEED-IN
+                  AT END
+                    SET END-OF-CSV TO TRUE
+                  NOT AT END
+                    MOVE CF-RECORD TO DF-RECORD
+                    WRITE DF-RECORD
+                    ADD 1 TO WS-CSV-APPENDED
+                END-READ
+              END-PERFORM
+              CLOSE CSV-FEED-IN
+
+              OPEN INPUT PARTNER-FEED-IN
+              PERFORM UNTIL END-OF-PARTNER
+                READ PARTNER-FEED-IN
+                  AT END
+                    SET END-OF-PARTNER TO TRUE
+                  NOT AT END
+                    MOVE PF-RECORD TO DF-RECORD
+                    WRITE DF-RECORD
+                    ADD 1 TO WS-PARTNER-APPENDED
+                END-READ
+              END-PERFORM
+              CLOSE PARTNER-FEED-IN
+
+              CLOSE DAILY-FEED-OUT
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'FEEDCAT - END OF JOB SUMMARY'
+              DISPLAY 'FROM MERGETRN APPENDED  : ' WS-MERGED-APPENDED
+              DISPLAY 'FROM FEEDPARSE APPENDED : ' WS-CSV-APPENDED
+              DISPLAY 'FROM PARTXLT APPENDED   : '
+                  WS-PARTNER-APPENDED
+              DISPLAY '=========================================='
+              STOP RUN.
