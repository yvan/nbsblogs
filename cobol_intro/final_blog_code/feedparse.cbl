@@ -0,0 +1,114 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. FEEDPARSE.
+            *> parses a comma-delimited inbound feed line with
+            *> UNSTRING and re-assembles it as a fixed-width feed
+            *> record with STRING, same verbs str_handling.cbl
+            *> demonstrates in isolation, applied here to the
+            *> banking feed, writing daily_feed_from_csv.txt -
+            *> FEEDCAT appends this onto daily_feed.txt ahead of
+            *> TRANLOAD's run. This is a plain comma split; req 035
+            *> builds the fuller partner-specific CSV/fixed-feed
+            *> translator on top of this pattern
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT CSV-FEED ASSIGN TO 'csv_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT FIXED-FEED-OUT
+                      ASSIGN TO 'daily_feed_from_csv.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD CSV-FEED.
+                01 CSV-RECORD PIC X(150).
+
+                *> same 111-byte layout DAILY-FEED uses in
+                *> tranload.cbl
+                FD FIXED-FEED-OUT.
+                01 FIXED-FEED-RECORD.
+                  02 OF-UID PIC 9(5).
+                  02 OF-DESC PIC X(25).
+                  02 OF-AMOUNT PIC S9(6)V9(2).
+                  02 OF-START-BALANCE PIC S9(6)V9(2).
+                  02 OF-END-BALANCE PIC S9(6)V9(2).
+                  02 OF-ACCOUNT-ID PIC S9(7).
+                  02 OF-ACCOUNT-HOLDER PIC A(50).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-FEED-EOF PIC X VALUE 'N'.
+                    88 END-OF-CSV-FEED VALUE 'Y'.
+
+                *> the comma-separated pieces, held as text until
+                *> the numeric ones are converted below
+                01 WS-CSV-FIELDS.
+                  05 WS-CSV-UID PIC X(5).
+                  05 WS-CSV-DESC PIC X(25).
+                  05 WS-CSV-AMOUNT PIC X(12).
+                  05 WS-CSV-START-BALANCE PIC X(12).
+                  05 WS-CSV-END-BALANCE PIC X(12).
+                  05 WS-CSV-ACCOUNT-ID PIC X(7).
+                  05 WS-CSV-ACCOUNT-HOLDER PIC X(50).
+
+                01 WS-COUNTS.
+                  05 WS-LINES-READ PIC 9(5) VALUE 0.
+                  05 WS-LINES-WRITTEN PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT CSV-FEED
+              OPEN OUTPUT FIXED-FEED-OUT
+              PERFORM UNTIL END-OF-CSV-FEED
+                READ CSV-FEED
+                  AT END
+                    SET END-OF-CSV-FEED TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-LINES-READ
+                    PERFORM B000-PARSE-CSV-LINE
+                    PERFORM C000-BUILD-FIXED-RECORD
+                    WRITE FIXED-FEED-RECORD
+                    ADD 1 TO WS-LINES-WRITTEN
+                END-READ
+              END-PERFORM
+              CLOSE CSV-FEED
+              CLOSE FIXED-FEED-OUT
+
+              DISPLAY 'FEEDPARSE LINES READ    : ' WS-LINES-READ
+              DISPLAY 'FEEDPARSE LINES WRITTEN : ' WS-LINES-WRITTEN
+              STOP RUN.
+
+              *> split the incoming CSV line on commas into its
+              *> seven pieces
+              B000-PARSE-CSV-LINE.
+              UNSTRING CSV-RECORD DELIMITED BY ','
+                INTO WS-CSV-UID, WS-CSV-DESC, WS-CSV-AMOUNT,
+                    WS-CSV-START-BALANCE, WS-CSV-END-BALANCE,
+                    WS-CSV-ACCOUNT-ID, WS-CSV-ACCOUNT-HOLDER
+              END-UNSTRING.
+
+              *> convert the numeric pieces and re-assemble the
+              *> fixed-width output record with STRING. OF-AMOUNT
+              *> is derived from the balance movement rather than
+              *> taken straight off the CSV amount column - the
+              *> CSV amount is an unsigned magnitude (a withdrawal
+              *> is written the same as a deposit), but
+              *> E000-ROUTE-TRANSACTION-TYPE in TRANLOAD derives a
+              *> transaction's type from AMOUNT's sign, so the
+              *> sign has to be established correctly here rather
+              *> than carried through from the source magnitude
+              C000-BUILD-FIXED-RECORD.
+              MOVE WS-CSV-UID TO OF-UID
+              MOVE WS-CSV-ACCOUNT-ID TO OF-ACCOUNT-ID
+              COMPUTE OF-START-BALANCE =
+                  FUNCTION NUMVAL(WS-CSV-START-BALANCE)
+              COMPUTE OF-END-BALANCE =
+                  FUNCTION NUMVAL(WS-CSV-END-BALANCE)
+              COMPUTE OF-AMOUNT = OF-END-BALANCE - OF-START-BALANCE
+              STRING WS-CSV-DESC DELIMITED BY SIZE
+                  INTO OF-DESC
+              END-STRING
+              STRING WS-CSV-ACCOUNT-HOLDER DELIMITED BY SIZE
+                  INTO OF-ACCOUNT-HOLDER
+              END-STRING.
