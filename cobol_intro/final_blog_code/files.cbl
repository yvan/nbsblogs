@@ -6,25 +6,61 @@
               *> will be declared
               INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
-                *> we will have one file called
-                *> transactions that is sequantially written
-                *> and accessed sequentially as well
+                *> TRANSACTIONS is indexed by ACCOUNT-ID so a
+                *> teller-lookup program can fetch a given
+                *> account's transactions at random instead of
+                *> scanning the whole file; UID is carried as
+                *> an alternate key for direct lookup by
+                *> transaction id. ACCOUNT-ID repeats across
+                *> every transaction for the same account, so
+                *> the primary key allows duplicates.
                   SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  *> shared rejects file - every validation step
+                  *> in the batch suite writes rejected records
+                  *> here instead of keeping its own reject file
+                  *> (see req 027)
+                  SELECT REJECTS ASSIGN TO 'rejects.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> one row per account - every transaction's
+                  *> ACCOUNT-ID is cross-referenced against this
+                  *> file before it is allowed to post, and the
+                  *> running balance here is kept up to date
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+                  *> audit trail of every WRITE/REWRITE/DELETE
+                  *> against TRANSACTIONS (see req 028)
+                  SELECT JOURNAL ASSIGN TO 'journal.txt'
                   ORGANIZATION IS SEQUENTIAL.
 
             DATA DIVISION.
               FILE SECTION.
                 *> create a file specification
                 FD TRANSACTIONS.
-                01 TRANSACTION-STRUCT.
-                  02 UID PIC 9(5).
-                  02 DESC PIC X(25).
-                  02 DETAILS.
-                    03 AMOUNT PIC 9(6)V9(2).
-                    03 START-BALANCE PIC 9(6)V9(2).
-                    03 END-BALANCE PIC 9(6)V9(2).
-                  02 ACCOUNT-ID PIC 9(7).
-                  02 ACCOUNT-HOLDER PIC A(50).
+                COPY TRANSACT.
+
+                FD REJECTS.
+                COPY REJECT.
+
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+                FD JOURNAL.
+                COPY JOURNAL.
 
               *> create a single record for insertion
               *> this has the same structure as the
@@ -34,11 +70,36 @@
                   02 UID PIC 9(5) VALUE 12345.
                   02 DESC PIC X(25) VALUE 'TEST TRANSACTION'.
                   02 DETAILS.
-                    03 AMOUNT PIC 9(6)V9(2) VALUE 000124.34.
-                    03 START-BALANCE PIC 9(6)V9(2) VALUE 000177.54.
-                    03 END-BALANCE PIC 9(6)V9(2) VALUE 53.2.
-                  02 ACCOUNT-ID PIC 9(7).
+                    *> a withdrawal - AMOUNT carries its own sign
+                    *> (see req 003), so this is -124.34, matching
+                    *> START-BALANCE + AMOUNT = END-BALANCE (see
+                    *> BALCHK's single-formula check)
+                    03 AMOUNT PIC S9(6)V9(2) VALUE -000124.34.
+                    03 START-BALANCE PIC S9(6)V9(2) VALUE 000177.54.
+                    03 END-BALANCE PIC S9(6)V9(2) VALUE 53.2.
+                  02 ACCOUNT-ID PIC S9(7).
                   02 ACCOUNT-HOLDER PIC A(50).
+                  02 TRAN-TYPE-CODE PIC X(1).
+                  *> no currency field on this program's single
+                  *> hardcoded test record, so default it the same
+                  *> way TRANLOAD does for a feed that carries none
+                  *> (see req 039)
+                  02 CURRENCY-CODE PIC X(3) VALUE 'USD'.
+
+                01 WS-BALANCE-OK PIC X VALUE 'N'.
+                  88 BALANCE-IS-OK VALUE 'Y'.
+
+                *> result of the ACCOUNT-MASTER cross-reference
+                01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-ON-MASTER VALUE 'Y'.
+
+                *> daily control totals for operations to
+                *> reconcile this run against the source feed
+                *> count before the next job step runs
+                01 WS-CONTROL-TOTALS.
+                  05 WS-TOTAL-WRITTEN PIC 9(7) VALUE 0.
+                  05 WS-TOTAL-REJECTED PIC 9(7) VALUE 0.
+                  05 WS-TOTAL-AMOUNT PIC S9(8)V9(2) VALUE 0.
 
             PROCEDURE DIVISION.
               *> print the record we are writing
@@ -46,9 +107,110 @@
               *> open the file in output mode
               *> this will re-create the file
               OPEN OUTPUT TRANSACTIONS
+              OPEN OUTPUT REJECTS
+              OPEN I-O ACCOUNT-MASTER
+              OPEN OUTPUT JOURNAL
+
+              PERFORM A100-CHECK-BALANCE
+              PERFORM A150-DETERMINE-TRAN-TYPE
+              PERFORM B100-LOOKUP-ACCOUNT-MASTER
+
+              IF BALANCE-IS-OK AND ACCOUNT-ON-MASTER
                 *> write a record of type transaction-struct
                 *> the actual record being transaction-record
                 WRITE TRANSACTION-STRUCT FROM TRANSACTION-RECORD
-              *> close the file
+                PERFORM Z100-LOG-JOURNAL-ENTRY
+                ADD 1 TO WS-TOTAL-WRITTEN
+                ADD AMOUNT OF TRANSACTION-RECORD TO WS-TOTAL-AMOUNT
+                PERFORM B200-UPDATE-ACCOUNT-MASTER
+              ELSE
+                PERFORM A200-REJECT-RECORD
+                ADD 1 TO WS-TOTAL-REJECTED
+              END-IF
+
+              *> close the files
               CLOSE TRANSACTIONS
+              CLOSE REJECTS
+              CLOSE ACCOUNT-MASTER
+              CLOSE JOURNAL
+
+              PERFORM Z000-CONTROL-TOTALS-REPORT
               STOP RUN.
+
+              *> balance-check logic lives in the BALCHK
+              *> subprogram now, so FILES and any other caller
+              *> share one implementation of the START-BALANCE/
+              *> AMOUNT/END-BALANCE arithmetic
+              A100-CHECK-BALANCE.
+              MOVE 'N' TO WS-BALANCE-OK
+              CALL 'BALCHK' USING
+                  START-BALANCE OF TRANSACTION-RECORD,
+                  AMOUNT OF TRANSACTION-RECORD,
+                  END-BALANCE OF TRANSACTION-RECORD,
+                  WS-BALANCE-OK
+              END-CALL.
+
+              *> 'D' deposit, 'W' withdrawal, 'Z' zero-amount -
+              *> same derivation TRANLOAD's E000-ROUTE-TRANSACTION-
+              *> TYPE uses (see req 032)
+              A150-DETERMINE-TRAN-TYPE.
+              EVALUATE TRUE
+                WHEN AMOUNT OF TRANSACTION-RECORD > 0
+                  MOVE 'D' TO TRAN-TYPE-CODE OF TRANSACTION-RECORD
+                WHEN AMOUNT OF TRANSACTION-RECORD < 0
+                  MOVE 'W' TO TRAN-TYPE-CODE OF TRANSACTION-RECORD
+                WHEN OTHER
+                  MOVE 'Z' TO TRAN-TYPE-CODE OF TRANSACTION-RECORD
+              END-EVALUATE.
+
+              *> cross-reference ACCOUNT-ID against ACCOUNT-MASTER
+              *> so a transaction cannot post against an account
+              *> that does not exist
+              B100-LOOKUP-ACCOUNT-MASTER.
+              MOVE 'N' TO WS-ACCOUNT-FOUND
+              MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO AM-ACCOUNT-ID
+              READ ACCOUNT-MASTER
+                INVALID KEY
+                  MOVE 'N' TO WS-ACCOUNT-FOUND
+                NOT INVALID KEY
+                  SET ACCOUNT-ON-MASTER TO TRUE
+              END-READ.
+
+              *> roll the posted transaction into the account's
+              *> running balance on the master file
+              B200-UPDATE-ACCOUNT-MASTER.
+              MOVE END-BALANCE OF TRANSACTION-RECORD TO AM-BALANCE
+              REWRITE ACCOUNT-MASTER-RECORD.
+
+              A200-REJECT-RECORD.
+              DISPLAY 'REJECTED: ' TRANSACTION-RECORD
+              MOVE UID OF TRANSACTION-RECORD TO RJ-UID
+              IF NOT ACCOUNT-ON-MASTER
+                MOVE 'ACCOUNT-ID NOT FOUND ON ACCOUNT-MASTER'
+                    TO RJ-REASON
+              ELSE
+                MOVE 'END-BALANCE DOES NOT TIE TO START+/-AMOUNT'
+                    TO RJ-REASON
+              END-IF
+              MOVE TRANSACTION-RECORD TO RJ-RECORD-IMAGE
+              WRITE REJECT-RECORD.
+
+              *> log the just-written TRANSACTIONS record to the
+              *> journal, using TRANSACTION-AUDIT-LOG (req 022's
+              *> RENAMES) as the single-field image of everything
+              *> WRITE just put into TRANSACTION-STRUCT
+              Z100-LOG-JOURNAL-ENTRY.
+              MOVE FUNCTION CURRENT-DATE(1:8) TO JN-TIMESTAMP
+              MOVE 'WRITE' TO JN-OPERATION
+              MOVE TRANSACTION-AUDIT-LOG TO JN-TRANSACTION-IMAGE
+              WRITE JOURNAL-RECORD.
+
+              *> end-of-job control total line - operations
+              *> reconciles this against the source feed count
+              Z000-CONTROL-TOTALS-REPORT.
+              DISPLAY '=========================================='
+              DISPLAY 'CONTROL TOTALS - TRANSACTIONS POSTING RUN'
+              DISPLAY 'RECORDS WRITTEN  : ' WS-TOTAL-WRITTEN
+              DISPLAY 'RECORDS REJECTED : ' WS-TOTAL-REJECTED
+              DISPLAY 'TOTAL AMOUNT     : ' WS-TOTAL-AMOUNT
+              DISPLAY '=========================================='.
