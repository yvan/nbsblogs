@@ -0,0 +1,117 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. GLEXTR.
+            *> fixed-width general ledger interface extract - one
+            *> line per TRANSACTIONS record, mapping TRAN-TYPE-CODE
+            *> (see req 032) onto a GL control account and a debit/
+            *> credit indicator for the downstream GL system to
+            *> pick up
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> read in ACCOUNT-ID order, same as tranrpt.cbl -
+                  *> the extract does not need to look up a single
+                  *> account
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  SELECT GL-INTERFACE ASSIGN TO 'gl_interface.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+                FD GL-INTERFACE.
+                01 GL-INTERFACE-RECORD.
+                  02 GL-ACCOUNT-NUMBER PIC X(6).
+                  02 GL-DEBIT-CREDIT-IND PIC X(1).
+                  02 GL-AMOUNT PIC 9(8)V9(2).
+                  02 GL-REFERENCE PIC 9(5).
+                  02 GL-SOURCE-ACCOUNT-ID PIC S9(7).
+                  02 GL-DESCRIPTION PIC X(25).
+                  *> carried straight through from TRANSACTION-
+                  *> STRUCT so the GL system knows what currency
+                  *> GL-AMOUNT is stated in (see req 039)
+                  02 GL-CURRENCY-CODE PIC X(3).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-TRAN-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANS VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-RECORDS-EXTRACTED PIC 9(7) VALUE 0.
+                  05 WS-GRAND-TOTAL PIC 9(8)V9(2) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT TRANSACTIONS
+              OPEN OUTPUT GL-INTERFACE
+
+              PERFORM UNTIL END-OF-TRANS
+                READ TRANSACTIONS
+                  AT END
+                    SET END-OF-TRANS TO TRUE
+                  NOT AT END
+                    PERFORM B000-BUILD-GL-RECORD
+                END-READ
+              END-PERFORM
+
+              CLOSE TRANSACTIONS
+              CLOSE GL-INTERFACE
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'GLEXTR - END OF JOB SUMMARY'
+              DISPLAY 'RECORDS EXTRACTED: ' WS-RECORDS-EXTRACTED
+              DISPLAY 'GRAND TOTAL      : ' WS-GRAND-TOTAL
+              DISPLAY '=========================================='
+              STOP RUN.
+
+              *> map TRAN-TYPE-CODE to a GL control account and a
+              *> debit/credit indicator - a deposit credits the
+              *> deposits-liability account, a withdrawal debits
+              *> it back down, a REVERSAL (CORRPOST's offsetting
+              *> entries - see req 033/review fixes) posts to its
+              *> own corrections control account instead of
+              *> blending into ordinary customer activity, and
+              *> anything else (ZERO-AMOUNT/FEE) is parked on a
+              *> suspense account for manual review
+              B000-BUILD-GL-RECORD.
+              EVALUATE TRUE
+                WHEN DEPOSIT OF TRANSACTION-STRUCT
+                  MOVE '100001' TO GL-ACCOUNT-NUMBER
+                  MOVE 'C' TO GL-DEBIT-CREDIT-IND
+                WHEN WITHDRAWAL OF TRANSACTION-STRUCT
+                  MOVE '100001' TO GL-ACCOUNT-NUMBER
+                  MOVE 'D' TO GL-DEBIT-CREDIT-IND
+                WHEN REVERSAL OF TRANSACTION-STRUCT
+                  MOVE '200001' TO GL-ACCOUNT-NUMBER
+                  IF AMOUNT OF TRANSACTION-STRUCT >= 0
+                    MOVE 'C' TO GL-DEBIT-CREDIT-IND
+                  ELSE
+                    MOVE 'D' TO GL-DEBIT-CREDIT-IND
+                  END-IF
+                WHEN OTHER
+                  MOVE '999999' TO GL-ACCOUNT-NUMBER
+                  MOVE 'C' TO GL-DEBIT-CREDIT-IND
+              END-EVALUATE
+              MOVE FUNCTION ABS(AMOUNT OF TRANSACTION-STRUCT)
+                  TO GL-AMOUNT
+              MOVE UID OF TRANSACTION-STRUCT TO GL-REFERENCE
+              MOVE ACCOUNT-ID OF TRANSACTION-STRUCT TO
+                  GL-SOURCE-ACCOUNT-ID
+              MOVE DESC OF TRANSACTION-STRUCT TO GL-DESCRIPTION
+              MOVE CURRENCY-CODE OF TRANSACTION-STRUCT TO
+                  GL-CURRENCY-CODE
+              WRITE GL-INTERFACE-RECORD
+              ADD 1 TO WS-RECORDS-EXTRACTED
+              ADD GL-AMOUNT TO WS-GRAND-TOTAL.
