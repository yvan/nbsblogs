@@ -0,0 +1,89 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. GRADEBAT.
+            *> batch grading run - reads a file of exam scores
+            *> and grades each one against the same A/B/C/D/F
+            *> bands declared on CHECK-VAL in conditionals.cbl,
+            *> then prints a grade-distribution report instead
+            *> of conditionals.cbl's single DISPLAY
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT SCORES-FILE ASSIGN TO 'scores.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD SCORES-FILE.
+                01 SCORE-RECORD.
+                  02 SR-STUDENT-ID PIC 9(5).
+                  02 SR-SCORE PIC 9(3).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-SCORES-EOF PIC X VALUE 'N'.
+                    88 END-OF-SCORES VALUE 'Y'.
+
+                *> same bands as CHECK-VAL in conditionals.cbl -
+                *> duplicated here rather than shared since the
+                *> two programs do not yet draw on a common
+                *> copybook (see req 020)
+                01 CHECK-VAL PIC 9(3).
+                  88 GRADE-A VALUES ARE 090 THRU 100.
+                  88 GRADE-B VALUES ARE 080 THRU 089.
+                  88 GRADE-C VALUES ARE 070 THRU 079.
+                  88 GRADE-D VALUES ARE 060 THRU 069.
+                  88 GRADE-F VALUES ARE 000 THRU 059.
+
+                01 WS-GRADE-COUNTS.
+                  05 WS-COUNT-A PIC 9(5) VALUE 0.
+                  05 WS-COUNT-B PIC 9(5) VALUE 0.
+                  05 WS-COUNT-C PIC 9(5) VALUE 0.
+                  05 WS-COUNT-D PIC 9(5) VALUE 0.
+                  05 WS-COUNT-F PIC 9(5) VALUE 0.
+
+                01 WS-TOTAL-GRADED PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT SCORES-FILE
+
+              PERFORM UNTIL END-OF-SCORES
+                READ SCORES-FILE
+                  AT END
+                    SET END-OF-SCORES TO TRUE
+                  NOT AT END
+                    PERFORM B000-GRADE-SCORE
+                END-READ
+              END-PERFORM
+
+              CLOSE SCORES-FILE
+
+              PERFORM Z000-DISTRIBUTION-REPORT
+              STOP RUN.
+
+              B000-GRADE-SCORE.
+              MOVE SR-SCORE TO CHECK-VAL
+              ADD 1 TO WS-TOTAL-GRADED
+              EVALUATE TRUE
+                WHEN GRADE-A
+                  ADD 1 TO WS-COUNT-A
+                WHEN GRADE-B
+                  ADD 1 TO WS-COUNT-B
+                WHEN GRADE-C
+                  ADD 1 TO WS-COUNT-C
+                WHEN GRADE-D
+                  ADD 1 TO WS-COUNT-D
+                WHEN GRADE-F
+                  ADD 1 TO WS-COUNT-F
+              END-EVALUATE.
+
+              Z000-DISTRIBUTION-REPORT.
+              DISPLAY '=========================================='
+              DISPLAY 'GRADE DISTRIBUTION REPORT'
+              DISPLAY 'SCORES GRADED : ' WS-TOTAL-GRADED
+              DISPLAY 'GRADE A       : ' WS-COUNT-A
+              DISPLAY 'GRADE B       : ' WS-COUNT-B
+              DISPLAY 'GRADE C       : ' WS-COUNT-C
+              DISPLAY 'GRADE D       : ' WS-COUNT-D
+              DISPLAY 'GRADE F       : ' WS-COUNT-F
+              DISPLAY '=========================================='.
