@@ -0,0 +1,112 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. HOLCHK.
+            *> holiday/non-business-day calendar check - a CALLed
+            *> subprogram in the same style as BRVALID (req 036),
+            *> lazy-loading its control table once per process and
+            *> reusable by any step in the batch suite that needs
+            *> to know whether a given date is a business day
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT HOLIDAY-CALENDAR
+                      ASSIGN TO 'holiday_calendar.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> one row per named holiday - weekends are never
+                *> listed here, they are computed independently by
+                *> C000-CHECK-DATE's day-of-week check instead
+                FD HOLIDAY-CALENDAR.
+                01 HC-FEED-RECORD PIC 9(8).
+
+              WORKING-STORAGE SECTION.
+                *> loaded once per process, same caching idiom as
+                *> BRVALID's WS-TABLES-LOADED
+                01 WS-TABLE-LOADED PIC X VALUE 'N'.
+                  88 TABLE-ALREADY-LOADED VALUE 'Y'.
+
+                *> FUNCTION INTEGER-OF-DATE(date) MOD 7 is 6 on a
+                *> Saturday and 0 on a Sunday in this run's calendar
+                *> epoch (confirmed against 2026-01-03/04, a known
+                *> Saturday/Sunday) - this catches every weekend
+                *> independent of whether the calendar file happens
+                *> to list it, unlike a calendar-only check, which
+                *> would silently treat an un-listed weekend date as
+                *> a business day
+                01 WS-DATE-INTEGER PIC 9(9).
+                01 WS-DAY-OF-WEEK PIC 9(1).
+
+                01 WS-FLAGS.
+                  05 WS-CALENDAR-EOF PIC X VALUE 'N'.
+                    88 END-OF-CALENDAR VALUE 'Y'.
+
+                01 WS-HOLIDAY-COUNT PIC 9(3) VALUE 0.
+
+                *> kept in ascending order so C000's SEARCH ALL
+                *> can binary-search it, same idiom as ratelkup.cbl
+                *> and BRVALID's tables; OCCURS DEPENDING ON
+                *> WS-HOLIDAY-COUNT bounds the search to the
+                *> populated rows only - the calendar file rarely
+                *> fills all 50 declared rows, and an unpopulated
+                *> tail sitting at its default value would break
+                *> SEARCH ALL's ascending-order precondition across
+                *> the full declared range
+                01 WS-HOLIDAY-TABLE.
+                  05 WS-HOLIDAY-DATE PIC 9(8) OCCURS 1 TO 50 TIMES
+                      DEPENDING ON WS-HOLIDAY-COUNT
+                      ASCENDING KEY IS WS-HOLIDAY-DATE
+                      INDEXED BY HOL-IDX.
+
+            LINKAGE SECTION.
+              01 LS-CHECK-DATE PIC 9(8).
+              01 LS-HOLIDAY-STATUS PIC X.
+                88 IS-HOLIDAY VALUE 'H'.
+                88 IS-BUSINESS-DAY VALUE 'B'.
+
+            PROCEDURE DIVISION USING LS-CHECK-DATE,
+                LS-HOLIDAY-STATUS.
+              A000-MAIN-PARA.
+              IF NOT TABLE-ALREADY-LOADED
+                PERFORM B000-LOAD-HOLIDAY-CALENDAR
+                SET TABLE-ALREADY-LOADED TO TRUE
+              END-IF
+              PERFORM C000-CHECK-DATE
+              GOBACK.
+
+              *> read the control file once at startup, same load-
+              *> once-per-process approach as BRVALID's tables
+              B000-LOAD-HOLIDAY-CALENDAR.
+              MOVE 0 TO WS-HOLIDAY-COUNT
+              OPEN INPUT HOLIDAY-CALENDAR
+              PERFORM UNTIL END-OF-CALENDAR
+                READ HOLIDAY-CALENDAR
+                  AT END
+                    SET END-OF-CALENDAR TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-HOLIDAY-COUNT
+                    MOVE HC-FEED-RECORD TO
+                        WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE HOLIDAY-CALENDAR.
+
+              *> a date is a holiday if it falls on a weekend
+              *> (checked independent of calendar data - see
+              *> WS-DAY-OF-WEEK) or is explicitly listed on the
+              *> calendar; anything else is a business day
+              C000-CHECK-DATE.
+              SET IS-BUSINESS-DAY TO TRUE
+              COMPUTE WS-DATE-INTEGER =
+                  FUNCTION INTEGER-OF-DATE(LS-CHECK-DATE)
+              COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(WS-DATE-INTEGER, 7)
+              IF WS-DAY-OF-WEEK = 6 OR WS-DAY-OF-WEEK = 0
+                SET IS-HOLIDAY TO TRUE
+              ELSE
+                SEARCH ALL WS-HOLIDAY-DATE
+                  AT END
+                    SET IS-BUSINESS-DAY TO TRUE
+                  WHEN WS-HOLIDAY-DATE(HOL-IDX) = LS-CHECK-DATE
+                    SET IS-HOLIDAY TO TRUE
+                END-SEARCH
+              END-IF.
