@@ -7,10 +7,35 @@
               01 WS-A PIC 9 VALUE 0.
               01 WS-Z PIC 9 VALUE 2.
 
+              *> how many times to run B-PARA-TIMES - defaulted
+              *> here but overridden from the command line below,
+              *> so an operator can drive the loop count without
+              *> a recompile
+              01 WS-TIMES-COUNT PIC 9(2) VALUE 3.
+              01 WS-TIMES-PARM PIC X(2).
+
             PROCEDURE DIVISION.
+              *> pick up an optional loop-count argument, e.g.
+              *> 'loops 5' - an absent or non-numeric argument
+              *> leaves WS-TIMES-COUNT at its default of 3
+              ACCEPT WS-TIMES-PARM FROM COMMAND-LINE
+              *> a single-digit argument like '5' is left-
+              *> justified by ACCEPT into '5 ', which fails the
+              *> NUMERIC test below on the trailing space - shift
+              *> it into the zero-filled, right-justified form
+              *> '05' before testing
+              IF WS-TIMES-PARM(2:1) = SPACE
+                  AND WS-TIMES-PARM(1:1) NOT = SPACE
+                MOVE WS-TIMES-PARM(1:1) TO WS-TIMES-PARM(2:1)
+                MOVE '0' TO WS-TIMES-PARM(1:1)
+              END-IF
+              IF WS-TIMES-PARM IS NUMERIC
+                MOVE WS-TIMES-PARM TO WS-TIMES-COUNT
+              END-IF
+
               *> run the b-para-times paragraph
-              *> 3 times
-              PERFORM B-PARA-TIMES 3 TIMES.
+              *> WS-TIMES-COUNT times
+              PERFORM B-PARA-TIMES WS-TIMES-COUNT TIMES.
 
               *> run b-para-until the count variable
               *> ws-cnt incremented inside the paragraph is greater than 3
