@@ -0,0 +1,80 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. MERGETRN.
+            *> combines two branch transaction extracts, each
+            *> already sorted by ACCOUNT-ID, into a single feed
+            *> in ACCOUNT-ID order - a real MERGE step, in place
+            *> of concatenating the extracts and re-sorting with
+            *> TRANLOAD's SORT step (see req 016). Writes
+            *> merged_feed.txt; FEEDCAT appends this onto
+            *> daily_feed.txt ahead of TRANLOAD's run
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT BRANCH-EXTRACT-1
+                      ASSIGN TO 'branch_extract_1.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT BRANCH-EXTRACT-2
+                      ASSIGN TO 'branch_extract_2.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> MERGE's work file
+                  SELECT MERGE-WORK-FILE
+                      ASSIGN TO 'mergetrn_workfile.tmp'.
+
+                  SELECT MERGED-FEED ASSIGN TO 'merged_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> same 111-byte layout as daily_feed.txt
+                FD BRANCH-EXTRACT-1.
+                01 BX1-RECORD.
+                  02 BX1-UID PIC 9(5).
+                  02 BX1-DESC PIC X(25).
+                  02 BX1-AMOUNT PIC S9(6)V9(2).
+                  02 BX1-START-BALANCE PIC S9(6)V9(2).
+                  02 BX1-END-BALANCE PIC S9(6)V9(2).
+                  02 BX1-ACCOUNT-ID PIC S9(7).
+                  02 BX1-ACCOUNT-HOLDER PIC A(50).
+
+                FD BRANCH-EXTRACT-2.
+                01 BX2-RECORD.
+                  02 BX2-UID PIC 9(5).
+                  02 BX2-DESC PIC X(25).
+                  02 BX2-AMOUNT PIC S9(6)V9(2).
+                  02 BX2-START-BALANCE PIC S9(6)V9(2).
+                  02 BX2-END-BALANCE PIC S9(6)V9(2).
+                  02 BX2-ACCOUNT-ID PIC S9(7).
+                  02 BX2-ACCOUNT-HOLDER PIC A(50).
+
+                SD MERGE-WORK-FILE.
+                01 MG-RECORD.
+                  02 MG-UID PIC 9(5).
+                  02 MG-DESC PIC X(25).
+                  02 MG-AMOUNT PIC S9(6)V9(2).
+                  02 MG-START-BALANCE PIC S9(6)V9(2).
+                  02 MG-END-BALANCE PIC S9(6)V9(2).
+                  02 MG-ACCOUNT-ID PIC S9(7).
+                  02 MG-ACCOUNT-HOLDER PIC A(50).
+
+                FD MERGED-FEED.
+                01 MERGED-FEED-RECORD.
+                  02 MF-UID PIC 9(5).
+                  02 MF-DESC PIC X(25).
+                  02 MF-AMOUNT PIC S9(6)V9(2).
+                  02 MF-START-BALANCE PIC S9(6)V9(2).
+                  02 MF-END-BALANCE PIC S9(6)V9(2).
+                  02 MF-ACCOUNT-ID PIC S9(7).
+                  02 MF-ACCOUNT-HOLDER PIC A(50).
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              MERGE MERGE-WORK-FILE
+                  ON ASCENDING KEY MG-ACCOUNT-ID
+                  USING BRANCH-EXTRACT-1 BRANCH-EXTRACT-2
+                  GIVING MERGED-FEED
+
+              DISPLAY 'MERGETRN - BRANCH EXTRACTS MERGED INTO '
+                  'merged_feed.txt'
+              STOP RUN.
