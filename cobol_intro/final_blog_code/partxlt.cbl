@@ -0,0 +1,237 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. PARTXLT.
+            *> inbound translator for a partner's CSV feed - unlike
+            *> FEEDPARSE's plain comma split (see req 023), this
+            *> maps the partner's own field shapes (a 3-letter
+            *> DEP/WDR type code, a decimal-point dollar amount)
+            *> onto TRANLOAD's DAILY-FEED layout and writes
+            *> daily_feed_from_partner.txt - FEEDCAT appends this
+            *> onto daily_feed.txt ahead of TRANLOAD's run, so the
+            *> same batch loader can post partner transactions
+            *> without ever knowing a partner was involved
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT PARTNER-FEED ASSIGN TO 'partner_feed.csv'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> same layout tranload.cbl's DAILY-FEED reads,
+                  *> written to its own file the way feedparse.cbl
+                  *> writes daily_feed_from_csv.txt (see req 023)
+                  *> rather than overwriting daily_feed.txt directly
+                  SELECT DAILY-FEED-OUT
+                      ASSIGN TO 'daily_feed_from_partner.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> shared rejects file - a partner line that does
+                  *> not translate cleanly lands here (see req 027)
+                  SELECT REJECTS ASSIGN TO 'rejects.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> same indexed definition as files.cbl/tranload.cbl
+                  *> - read-only here, to seed PF-START-BALANCE from
+                  *> the account's true running balance instead of
+                  *> fabricating zero (TRANLOAD's own C600-UPDATE-
+                  *> ACCOUNT-MASTER is still what rolls the posted
+                  *> balance forward once the record is posted)
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> partner record: txn-id,account-ref,type,amount,
+                *> holder-name
+                FD PARTNER-FEED.
+                01 PARTNER-FEED-RECORD PIC X(150).
+
+                *> same indexed record layout as files.cbl/
+                *> tranload.cbl
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+                *> same field order/size as FEED-RECORD in
+                *> tranload.cbl
+                FD DAILY-FEED-OUT.
+                01 DAILY-FEED-OUT-RECORD.
+                  02 PF-UID PIC 9(5).
+                  02 PF-DESC PIC X(25).
+                  02 PF-AMOUNT PIC S9(6)V9(2).
+                  02 PF-START-BALANCE PIC S9(6)V9(2).
+                  02 PF-END-BALANCE PIC S9(6)V9(2).
+                  02 PF-ACCOUNT-ID PIC S9(7).
+                  02 PF-ACCOUNT-HOLDER PIC A(50).
+
+                FD REJECTS.
+                COPY REJECT.
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-PARTNER-EOF PIC X VALUE 'N'.
+                    88 END-OF-PARTNER-FEED VALUE 'Y'.
+
+                *> the partner's own field shapes, parsed with
+                *> UNSTRING the same way feedparse.cbl does (see
+                *> req 023)
+                01 WS-PARTNER-TXN-ID PIC X(5).
+                01 WS-PARTNER-ACCOUNT-REF PIC X(7).
+                01 WS-PARTNER-TXN-TYPE PIC X(3).
+                01 WS-PARTNER-AMOUNT-TEXT PIC X(15).
+                01 WS-PARTNER-HOLDER-NAME PIC X(50).
+
+                01 WS-AMOUNT-MAGNITUDE PIC S9(6)V9(2).
+                01 WS-SIGNED-AMOUNT PIC S9(6)V9(2).
+
+                01 WS-FIELDS-VALID PIC X VALUE 'Y'.
+                  88 PARTNER-FIELDS-VALID VALUE 'Y'.
+
+                *> result of the ACCOUNT-MASTER cross-reference,
+                *> same check as files.cbl's B100-LOOKUP-ACCOUNT-
+                *> MASTER/tranload.cbl's C500-LOOKUP-ACCOUNT-MASTER
+                01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-ON-MASTER VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-RECORDS-READ PIC 9(5) VALUE 0.
+                  05 WS-RECORDS-TRANSLATED PIC 9(5) VALUE 0.
+                  05 WS-RECORDS-REJECTED PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT PARTNER-FEED
+              OPEN OUTPUT DAILY-FEED-OUT
+              OPEN EXTEND REJECTS
+              OPEN INPUT ACCOUNT-MASTER
+
+              PERFORM UNTIL END-OF-PARTNER-FEED
+                READ PARTNER-FEED
+                  AT END
+                    SET END-OF-PARTNER-FEED TO TRUE
+                  NOT AT END
+                    PERFORM B000-TRANSLATE-LINE
+                END-READ
+              END-PERFORM
+
+              CLOSE PARTNER-FEED
+              CLOSE DAILY-FEED-OUT
+              CLOSE REJECTS
+              CLOSE ACCOUNT-MASTER
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'PARTXLT - END OF JOB SUMMARY'
+              DISPLAY 'RECORDS READ      : ' WS-RECORDS-READ
+              DISPLAY 'RECORDS TRANSLATED: ' WS-RECORDS-TRANSLATED
+              DISPLAY 'RECORDS REJECTED  : ' WS-RECORDS-REJECTED
+              DISPLAY '=========================================='
+              STOP RUN.
+
+              B000-TRANSLATE-LINE.
+              ADD 1 TO WS-RECORDS-READ
+              UNSTRING PARTNER-FEED-RECORD DELIMITED BY ','
+                  INTO WS-PARTNER-TXN-ID, WS-PARTNER-ACCOUNT-REF,
+                      WS-PARTNER-TXN-TYPE, WS-PARTNER-AMOUNT-TEXT,
+                      WS-PARTNER-HOLDER-NAME
+              END-UNSTRING
+
+              PERFORM C000-VALIDATE-PARTNER-FIELDS
+              IF NOT PARTNER-FIELDS-VALID
+                DISPLAY 'PARTXLT REJECTED - BAD PARTNER RECORD: '
+                    WS-PARTNER-TXN-ID
+                MOVE WS-PARTNER-TXN-ID TO RJ-UID
+                MOVE 'INVALID PARTNER FEED FIELD CLASS/TYPE'
+                    TO RJ-REASON
+                MOVE PARTNER-FEED-RECORD TO RJ-RECORD-IMAGE
+                WRITE REJECT-RECORD
+                ADD 1 TO WS-RECORDS-REJECTED
+              ELSE
+                PERFORM C500-LOOKUP-ACCOUNT-MASTER
+                IF ACCOUNT-ON-MASTER
+                  PERFORM D000-BUILD-DAILY-FEED-RECORD
+                ELSE
+                  DISPLAY
+                      'PARTXLT REJECTED - ACCOUNT-ID NOT FOUND ON '
+                      'ACCOUNT-MASTER: ' WS-PARTNER-TXN-ID
+                  MOVE WS-PARTNER-TXN-ID TO RJ-UID
+                  MOVE 'ACCOUNT-ID NOT FOUND ON ACCOUNT-MASTER'
+                      TO RJ-REASON
+                  MOVE PARTNER-FEED-RECORD TO RJ-RECORD-IMAGE
+                  WRITE REJECT-RECORD
+                  ADD 1 TO WS-RECORDS-REJECTED
+                END-IF
+              END-IF.
+
+              *> cross-reference the partner's account-ref against
+              *> ACCOUNT-MASTER so D000 can seed PF-START-BALANCE
+              *> from the account's real running balance - same
+              *> check as files.cbl's B100-LOOKUP-ACCOUNT-MASTER/
+              *> tranload.cbl's C500-LOOKUP-ACCOUNT-MASTER (req 007)
+              C500-LOOKUP-ACCOUNT-MASTER.
+              MOVE 'N' TO WS-ACCOUNT-FOUND
+              MOVE WS-PARTNER-ACCOUNT-REF TO AM-ACCOUNT-ID
+              READ ACCOUNT-MASTER
+                INVALID KEY
+                  MOVE 'N' TO WS-ACCOUNT-FOUND
+                NOT INVALID KEY
+                  SET ACCOUNT-ON-MASTER TO TRUE
+              END-READ.
+
+              *> the partner's own UID/account fields must be
+              *> numeric and the type code must be one this
+              *> translator knows how to sign
+              C000-VALIDATE-PARTNER-FIELDS.
+              MOVE 'Y' TO WS-FIELDS-VALID
+              IF WS-PARTNER-TXN-ID NOT NUMERIC
+                MOVE 'N' TO WS-FIELDS-VALID
+              END-IF
+              IF WS-PARTNER-ACCOUNT-REF NOT NUMERIC
+                MOVE 'N' TO WS-FIELDS-VALID
+              END-IF
+              IF WS-PARTNER-TXN-TYPE NOT = 'DEP'
+                  AND WS-PARTNER-TXN-TYPE NOT = 'WDR'
+                MOVE 'N' TO WS-FIELDS-VALID
+              END-IF.
+
+              *> DEP/WDR becomes AMOUNT's sign, same convention
+              *> E000-ROUTE-TRANSACTION-TYPE uses in TRANLOAD (see
+              *> req 032); PF-START-BALANCE is seeded from the
+              *> account's real current balance on ACCOUNT-MASTER
+              *> (via C500-LOOKUP-ACCOUNT-MASTER, called before this
+              *> paragraph) instead of a fabricated zero, the same
+              *> way a same-origin feed's START-BALANCE is expected
+              *> to reflect the account's actual running balance -
+              *> a fabricated zero would let TRANLOAD's C600-UPDATE-
+              *> ACCOUNT-MASTER overwrite AM-BALANCE with this one
+              *> transaction's bare amount instead of rolling it
+              *> forward
+              D000-BUILD-DAILY-FEED-RECORD.
+              COMPUTE WS-AMOUNT-MAGNITUDE =
+                  FUNCTION NUMVAL(WS-PARTNER-AMOUNT-TEXT)
+              EVALUATE WS-PARTNER-TXN-TYPE
+                WHEN 'DEP'
+                  MOVE WS-AMOUNT-MAGNITUDE TO WS-SIGNED-AMOUNT
+                WHEN 'WDR'
+                  COMPUTE WS-SIGNED-AMOUNT =
+                      WS-AMOUNT-MAGNITUDE * -1
+              END-EVALUATE
+
+              MOVE WS-PARTNER-TXN-ID TO PF-UID
+              MOVE 'PARTNER FEED TRANSACTION' TO PF-DESC
+              MOVE WS-SIGNED-AMOUNT TO PF-AMOUNT
+              MOVE AM-BALANCE TO PF-START-BALANCE
+              COMPUTE PF-END-BALANCE =
+                  AM-BALANCE + WS-SIGNED-AMOUNT
+              MOVE WS-PARTNER-ACCOUNT-REF TO PF-ACCOUNT-ID
+              MOVE WS-PARTNER-HOLDER-NAME TO PF-ACCOUNT-HOLDER
+              INSPECT PF-ACCOUNT-HOLDER CONVERTING
+                  'abcdefghijklmnopqrstuvwxyz' TO
+                  'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+              WRITE DAILY-FEED-OUT-RECORD
+              ADD 1 TO WS-RECORDS-TRANSLATED.
