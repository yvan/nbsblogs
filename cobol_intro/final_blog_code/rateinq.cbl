@@ -0,0 +1,40 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. RATEINQ.
+            *> on-demand interest-rate inquiry for a single account -
+            *> same ACCEPT FROM COMMAND-LINE run-parameter pattern
+            *> as TRANINQ, but CALLs out to RATELKUP (req 015) for
+            *> the actual branch/tier rate lookup instead of
+            *> re-implementing the table load
+            DATA DIVISION.
+              WORKING-STORAGE SECTION.
+                *> account the teller wants to inquire on -
+                *> ACCEPT FROM COMMAND-LINE follows loops.cbl's
+                *> run-parameter pattern (see req 012)
+                01 WS-INQUIRY-ACCOUNT-ID PIC S9(7).
+                01 WS-INQUIRY-PARM PIC X(7) VALUE '0001001'.
+
+                01 WS-RATE PIC 9V999.
+                01 WS-RATE-STATUS PIC X.
+                  88 ACCOUNT-RATE-FOUND VALUE 'Y'.
+                  88 ACCOUNT-RATE-NOT-FOUND VALUE 'N'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              ACCEPT WS-INQUIRY-PARM FROM COMMAND-LINE
+              IF WS-INQUIRY-PARM IS NUMERIC
+                MOVE WS-INQUIRY-PARM TO WS-INQUIRY-ACCOUNT-ID
+              ELSE
+                MOVE 1001 TO WS-INQUIRY-ACCOUNT-ID
+              END-IF
+
+              CALL 'RATELKUP' USING WS-INQUIRY-ACCOUNT-ID, WS-RATE,
+                  WS-RATE-STATUS
+              END-CALL
+
+              DISPLAY 'RATEINQ ACCOUNT : ' WS-INQUIRY-ACCOUNT-ID
+              IF ACCOUNT-RATE-FOUND
+                DISPLAY 'RATEINQ RATE    : ' WS-RATE
+              ELSE
+                DISPLAY 'RATEINQ RATE    : NOT FOUND'
+              END-IF
+              STOP RUN.
