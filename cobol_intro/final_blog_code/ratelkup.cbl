@@ -0,0 +1,172 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. RATELKUP.
+            *> branch/interest-rate reference tables - WS-TABLE-1D
+            *> (branch codes) and WS-TABLE-2D (each branch's rate
+            *> tiers) are loaded here from an external control
+            *> file instead of table.cbl's hardcoded VALUE clauses,
+            *> so operations can add a branch or reprice a tier
+            *> without a recompile. Refactored into a CALLed
+            *> subprogram, same LINKAGE SECTION/lazy-load shape as
+            *> BRVALID (req 036) and HOLCHK (req 047), so any
+            *> caller can resolve an account's rate (see RATEINQ)
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT BRANCH-RATE-TABLE
+                      ASSIGN TO 'branch_rate_table.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> cross-reference of which branch and rate
+                  *> tier each account belongs to
+                  SELECT ACCOUNT-RATE-XREF
+                      ASSIGN TO 'account_rate_xref.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> one row per branch - a 4-char branch code
+                *> followed by five 9V999 rate tiers
+                FD BRANCH-RATE-TABLE.
+                01 BR-FEED-RECORD.
+                  02 BR-FEED-CODE PIC X(4).
+                  02 BR-FEED-RATE-GROUP.
+                    03 BR-FEED-RATE PIC 9V999 OCCURS 5 TIMES.
+
+                *> one row per account - which branch it is
+                *> carried on and which of that branch's five
+                *> rate tiers applies to it
+                FD ACCOUNT-RATE-XREF.
+                01 XR-FEED-RECORD.
+                  02 XR-FEED-ACCOUNT-ID PIC S9(7).
+                  02 XR-FEED-BRANCH-CODE PIC X(4).
+                  02 XR-FEED-TIER-NUM PIC 9(1).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-TABLE-EOF PIC X VALUE 'N'.
+                    88 END-OF-TABLE-FILE VALUE 'Y'.
+                  05 WS-TABLES-LOADED PIC X VALUE 'N'.
+                    88 TABLES-ALREADY-LOADED VALUE 'Y'.
+
+                01 WS-BRANCH-COUNT PIC 9(2) VALUE 0.
+                01 WS-ACCOUNT-COUNT PIC 9(2) VALUE 0.
+
+                *> 1d table - list of known branch codes, kept in
+                *> ascending order so SEARCH ALL can binary-search
+                *> it directly; OCCURS DEPENDING ON WS-BRANCH-COUNT
+                *> bounds the search to the populated rows only -
+                *> the control file rarely fills all 20 declared
+                *> rows, and an unpopulated tail sitting at its
+                *> default value would break SEARCH ALL's ascending-
+                *> order precondition across the full declared range
+                01 WS-TABLE-1D.
+                  05 WS-BRANCH-ENTRY OCCURS 1 TO 20 TIMES
+                      DEPENDING ON WS-BRANCH-COUNT
+                      ASCENDING KEY IS WS-BRANCH-CODE
+                      INDEXED BY BR-IDX.
+                    10 WS-BRANCH-CODE PIC X(4).
+
+                *> 2d table - each branch's five rate tiers, same
+                *> row order/row count as WS-TABLE-1D
+                01 WS-TABLE-2D.
+                  05 WS-BRANCH-RATES OCCURS 1 TO 20 TIMES
+                      DEPENDING ON WS-BRANCH-COUNT
+                      INDEXED BY RT-IDX.
+                    10 WS-RATE-GROUP.
+                      15 WS-RATE-TIER PIC 9V999 OCCURS 5 TIMES
+                          INDEXED BY TIER-IDX.
+
+                *> account-to-branch/tier cross-reference, kept
+                *> in ascending ACCOUNT-ID order for SEARCH ALL;
+                *> same OCCURS DEPENDING ON reasoning as WS-TABLE-1D
+                01 WS-ACCOUNT-RATE-TABLE.
+                  05 WS-ACCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                      DEPENDING ON WS-ACCOUNT-COUNT
+                      ASCENDING KEY IS WS-XR-ACCOUNT-ID
+                      INDEXED BY ACCT-IDX.
+                    10 WS-XR-ACCOUNT-ID PIC S9(7).
+                    10 WS-XR-BRANCH-CODE PIC X(4).
+                    10 WS-XR-TIER-NUM PIC 9(1).
+
+              LINKAGE SECTION.
+                01 LS-ACCOUNT-ID PIC S9(7).
+                01 LS-RATE PIC 9V999.
+                01 LS-RATE-STATUS PIC X.
+                  88 ACCOUNT-RATE-FOUND VALUE 'Y'.
+                  88 ACCOUNT-RATE-NOT-FOUND VALUE 'N'.
+
+            PROCEDURE DIVISION USING LS-ACCOUNT-ID, LS-RATE,
+                LS-RATE-STATUS.
+              A000-MAIN-PARA.
+              *> the control tables rarely change within a run, so
+              *> they are loaded once and kept across calls the way
+              *> a CALLed subprogram's WORKING-STORAGE normally does
+              *> (see BRVALID)
+              IF NOT TABLES-ALREADY-LOADED
+                PERFORM B000-LOAD-RATE-TABLES
+                PERFORM B100-LOAD-ACCOUNT-XREF
+                SET TABLES-ALREADY-LOADED TO TRUE
+              END-IF
+
+              PERFORM C000-LOOKUP-ACCOUNT-RATE
+              GOBACK.
+
+              *> read the control file once at startup and fill
+              *> both tables row by row
+              B000-LOAD-RATE-TABLES.
+              OPEN INPUT BRANCH-RATE-TABLE
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ BRANCH-RATE-TABLE
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-BRANCH-COUNT
+                    MOVE BR-FEED-CODE TO
+                        WS-BRANCH-CODE(WS-BRANCH-COUNT)
+                    MOVE BR-FEED-RATE-GROUP TO
+                        WS-RATE-GROUP(WS-BRANCH-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE BRANCH-RATE-TABLE.
+
+              *> load the account/branch/tier cross-reference,
+              *> kept in ascending ACCOUNT-ID order on disk so
+              *> it loads straight into the SEARCH ALL table
+              B100-LOAD-ACCOUNT-XREF.
+              MOVE 'N' TO WS-TABLE-EOF
+              OPEN INPUT ACCOUNT-RATE-XREF
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ ACCOUNT-RATE-XREF
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-ACCOUNT-COUNT
+                    MOVE XR-FEED-ACCOUNT-ID TO
+                        WS-XR-ACCOUNT-ID(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-BRANCH-CODE TO
+                        WS-XR-BRANCH-CODE(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-TIER-NUM TO
+                        WS-XR-TIER-NUM(WS-ACCOUNT-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-RATE-XREF.
+
+              *> given LS-ACCOUNT-ID, resolves the account's branch
+              *> and tier then the branch's rate for that tier, all
+              *> by SEARCH ALL rather than a linear scan
+              C000-LOOKUP-ACCOUNT-RATE.
+              SET ACCOUNT-RATE-NOT-FOUND TO TRUE
+              SEARCH ALL WS-ACCOUNT-ENTRY
+                AT END
+                  SET ACCOUNT-RATE-NOT-FOUND TO TRUE
+                WHEN WS-XR-ACCOUNT-ID(ACCT-IDX) = LS-ACCOUNT-ID
+                  SEARCH ALL WS-BRANCH-ENTRY
+                    AT END
+                      SET ACCOUNT-RATE-NOT-FOUND TO TRUE
+                    WHEN WS-BRANCH-CODE(BR-IDX) =
+                        WS-XR-BRANCH-CODE(ACCT-IDX)
+                      MOVE WS-RATE-TIER(BR-IDX,
+                          WS-XR-TIER-NUM(ACCT-IDX)) TO LS-RATE
+                      SET ACCOUNT-RATE-FOUND TO TRUE
+                  END-SEARCH
+              END-SEARCH.
