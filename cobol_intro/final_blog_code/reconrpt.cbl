@@ -0,0 +1,148 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. RECONRPT.
+            *> period-end balance reconciliation - for every
+            *> account on ACCOUNT-MASTER, walks that account's
+            *> TRANSACTIONS in posting order and compares the
+            *> last END-BALANCE posted to AM-BALANCE, the same
+            *> value B200-UPDATE-ACCOUNT-MASTER in files.cbl/
+            *> tranload.cbl keeps rolled forward on every post
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> read in ACCOUNT-ID order, same as files.cbl
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+                  *> same indexed definition as traninq.cbl -
+                  *> START/READ NEXT positions into one account's
+                  *> transactions at a time
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-MASTER-EOF PIC X VALUE 'N'.
+                    88 END-OF-MASTER VALUE 'Y'.
+                  05 WS-TRANS-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANS VALUE 'Y'.
+
+                01 WS-START-OK PIC X VALUE 'N'.
+                  88 START-SUCCEEDED VALUE 'Y'.
+
+                01 WS-TRANS-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-HAS-TRANSACTIONS VALUE 'Y'.
+
+                01 WS-COMPUTED-BALANCE PIC S9(8)V9(2) VALUE 0.
+
+                01 WS-COUNTS.
+                  05 WS-ACCOUNTS-CHECKED PIC 9(5) VALUE 0.
+                  05 WS-ACCOUNTS-TIED PIC 9(5) VALUE 0.
+                  05 WS-ACCOUNTS-OUT-OF-BALANCE PIC 9(5) VALUE 0.
+                  05 WS-ACCOUNTS-WITHOUT-ACTIVITY PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              OPEN INPUT ACCOUNT-MASTER
+              OPEN INPUT TRANSACTIONS
+
+              DISPLAY 'PERIOD-END BALANCE RECONCILIATION'
+              DISPLAY '=================================='
+
+              PERFORM UNTIL END-OF-MASTER
+                READ ACCOUNT-MASTER NEXT RECORD
+                  AT END
+                    SET END-OF-MASTER TO TRUE
+                  NOT AT END
+                    PERFORM B000-RECONCILE-ACCOUNT
+                END-READ
+              END-PERFORM
+
+              CLOSE ACCOUNT-MASTER
+              CLOSE TRANSACTIONS
+
+              *> end-of-job summary banner - same bannered-block
+              *> convention as every other program in the batch
+              *> suite (see req 046)
+              DISPLAY '=========================================='
+              DISPLAY 'RECONRPT - END OF JOB SUMMARY'
+              DISPLAY 'ACCOUNTS CHECKED       : '
+                  WS-ACCOUNTS-CHECKED
+              DISPLAY 'ACCOUNTS TIED          : ' WS-ACCOUNTS-TIED
+              DISPLAY 'ACCOUNTS OUT OF BALANCE: '
+                  WS-ACCOUNTS-OUT-OF-BALANCE
+              DISPLAY 'ACCOUNTS WITHOUT ACTIVITY: '
+                  WS-ACCOUNTS-WITHOUT-ACTIVITY
+              DISPLAY '=========================================='
+              STOP RUN.
+
+              *> walk this account's TRANSACTIONS in posting order
+              *> and compare the last END-BALANCE posted to the
+              *> account's current AM-BALANCE
+              B000-RECONCILE-ACCOUNT.
+              ADD 1 TO WS-ACCOUNTS-CHECKED
+              MOVE 'N' TO WS-TRANS-FOUND
+              MOVE 0 TO WS-COMPUTED-BALANCE
+              MOVE 'N' TO WS-TRANS-EOF
+              MOVE AM-ACCOUNT-ID TO ACCOUNT-ID OF TRANSACTION-STRUCT
+              START TRANSACTIONS KEY IS >= ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+                INVALID KEY
+                  MOVE 'N' TO WS-START-OK
+                NOT INVALID KEY
+                  SET START-SUCCEEDED TO TRUE
+              END-START
+
+              IF START-SUCCEEDED
+                PERFORM UNTIL END-OF-TRANS
+                  READ TRANSACTIONS NEXT RECORD
+                    AT END
+                      SET END-OF-TRANS TO TRUE
+                    NOT AT END
+                      IF ACCOUNT-ID OF TRANSACTION-STRUCT =
+                          AM-ACCOUNT-ID
+                        SET ACCOUNT-HAS-TRANSACTIONS TO TRUE
+                        MOVE END-BALANCE OF TRANSACTION-STRUCT
+                            TO WS-COMPUTED-BALANCE
+                      ELSE
+                        *> past the last transaction for this
+                        *> account since TRANSACTIONS is ordered
+                        *> by ACCOUNT-ID
+                        SET END-OF-TRANS TO TRUE
+                      END-IF
+                  END-READ
+                END-PERFORM
+              END-IF
+
+              IF NOT ACCOUNT-HAS-TRANSACTIONS
+                ADD 1 TO WS-ACCOUNTS-WITHOUT-ACTIVITY
+                DISPLAY 'NO ACTIVITY - ACCOUNT: ' AM-ACCOUNT-ID
+              ELSE
+                IF WS-COMPUTED-BALANCE = AM-BALANCE
+                  ADD 1 TO WS-ACCOUNTS-TIED
+                ELSE
+                  ADD 1 TO WS-ACCOUNTS-OUT-OF-BALANCE
+                  DISPLAY 'OUT OF BALANCE - ACCOUNT: '
+                      AM-ACCOUNT-ID
+                      ' MASTER: ' AM-BALANCE
+                      ' TRANSACTIONS: ' WS-COMPUTED-BALANCE
+                END-IF
+              END-IF.
