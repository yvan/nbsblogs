@@ -0,0 +1,156 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. RUNCTL.
+            *> shared run-control gate, CALLed by every step of
+            *> the transaction-processing suite (TRANLOAD, TRANRPT,
+            *> ARCHIVE). Chains the steps together through
+            *> run_control.txt: a step will not run twice on the
+            *> same date, and a step with a prerequisite will not
+            *> run until that prerequisite has completed today
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  SELECT OPTIONAL RUN-CONTROL-FILE
+                      ASSIGN TO 'run_control.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD RUN-CONTROL-FILE.
+                COPY RUNCTLREC.
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-RC-EOF PIC X VALUE 'N'.
+                    88 END-OF-RUN-CONTROL VALUE 'Y'.
+
+                *> run_control.txt loaded into memory, updated,
+                *> and rewritten whole - same pattern TRANLOAD
+                *> uses for POSTED-UIDS
+                01 WS-STEP-TABLE.
+                  05 WS-STEP-ENTRY OCCURS 50 TIMES.
+                    10 WS-STEP-NAME PIC X(10).
+                    10 WS-STEP-DATE PIC 9(8).
+                01 WS-STEP-COUNT PIC 9(3) VALUE 0.
+                01 WS-STEP-IDX PIC 9(3).
+                01 WS-THIS-IDX PIC 9(3) VALUE 0.
+                01 WS-PRIOR-IDX PIC 9(3) VALUE 0.
+
+            LINKAGE SECTION.
+              01 LS-STEP-NAME PIC X(10).
+              01 LS-PRIOR-STEP-NAME PIC X(10).
+              01 LS-RUN-DATE PIC 9(8).
+              01 LS-STEP-STATUS PIC X.
+                88 LS-OK-TO-RUN VALUE 'O'.
+                88 LS-ALREADY-RAN VALUE 'A'.
+                88 LS-PRIOR-NOT-MET VALUE 'P'.
+
+              *> CHECK only asks whether the step is clear to run -
+              *> it does not record anything, so a step that aborts
+              *> after a CHECK never shows up as having run today.
+              *> COMPLETE is the caller's own signal that its real
+              *> work finished, and is the only action that writes
+              *> run_control.txt (see review fixes - req 029 was
+              *> being violated by recording completion at CHECK
+              *> time, before the caller had done any of its work)
+              01 LS-RUNCTL-ACTION PIC X.
+                88 LS-RUNCTL-CHECK VALUE 'C'.
+                88 LS-RUNCTL-COMPLETE VALUE 'M'.
+
+            PROCEDURE DIVISION USING LS-STEP-NAME,
+                LS-PRIOR-STEP-NAME, LS-RUN-DATE, LS-STEP-STATUS,
+                LS-RUNCTL-ACTION.
+              A000-MAIN-PARA.
+              PERFORM B000-LOAD-RUN-CONTROL
+
+              IF LS-RUNCTL-COMPLETE
+                PERFORM D000-MARK-COMPLETE
+              ELSE
+                PERFORM E000-CHECK-GATE
+              END-IF
+
+              GOBACK.
+
+              *> read-only gate check - tells the caller whether it
+              *> is clear to run today, but never itself updates
+              *> run_control.txt
+              E000-CHECK-GATE.
+              MOVE 0 TO WS-THIS-IDX
+              MOVE 0 TO WS-PRIOR-IDX
+              PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                  UNTIL WS-STEP-IDX > WS-STEP-COUNT
+                IF WS-STEP-NAME(WS-STEP-IDX) = LS-STEP-NAME
+                  MOVE WS-STEP-IDX TO WS-THIS-IDX
+                END-IF
+                IF LS-PRIOR-STEP-NAME NOT = SPACES
+                    AND WS-STEP-NAME(WS-STEP-IDX) = LS-PRIOR-STEP-NAME
+                  MOVE WS-STEP-IDX TO WS-PRIOR-IDX
+                END-IF
+              END-PERFORM
+
+              IF LS-PRIOR-STEP-NAME NOT = SPACES
+                  AND (WS-PRIOR-IDX = 0 OR
+                      WS-STEP-DATE(WS-PRIOR-IDX) NOT = LS-RUN-DATE)
+                SET LS-PRIOR-NOT-MET TO TRUE
+              ELSE
+                IF WS-THIS-IDX NOT = 0
+                    AND WS-STEP-DATE(WS-THIS-IDX) = LS-RUN-DATE
+                  SET LS-ALREADY-RAN TO TRUE
+                ELSE
+                  SET LS-OK-TO-RUN TO TRUE
+                END-IF
+              END-IF.
+
+              *> the caller has actually finished its work for
+              *> today - this is the only path that records the
+              *> step as done in run_control.txt
+              D000-MARK-COMPLETE.
+              MOVE 0 TO WS-THIS-IDX
+              PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                  UNTIL WS-STEP-IDX > WS-STEP-COUNT
+                IF WS-STEP-NAME(WS-STEP-IDX) = LS-STEP-NAME
+                  MOVE WS-STEP-IDX TO WS-THIS-IDX
+                END-IF
+              END-PERFORM
+
+              IF WS-THIS-IDX = 0
+                ADD 1 TO WS-STEP-COUNT
+                MOVE LS-STEP-NAME TO WS-STEP-NAME(WS-STEP-COUNT)
+                MOVE LS-RUN-DATE TO WS-STEP-DATE(WS-STEP-COUNT)
+              ELSE
+                MOVE LS-RUN-DATE TO WS-STEP-DATE(WS-THIS-IDX)
+              END-IF
+              PERFORM C000-SAVE-RUN-CONTROL
+              SET LS-OK-TO-RUN TO TRUE.
+
+              *> bring forward every step's last-run date, same
+              *> load-whole-file-into-a-table approach TRANLOAD
+              *> uses for POSTED-UIDS
+              B000-LOAD-RUN-CONTROL.
+              MOVE 0 TO WS-STEP-COUNT
+              MOVE 'N' TO WS-RC-EOF
+              OPEN INPUT RUN-CONTROL-FILE
+              PERFORM UNTIL END-OF-RUN-CONTROL
+                READ RUN-CONTROL-FILE
+                  AT END
+                    SET END-OF-RUN-CONTROL TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-STEP-COUNT
+                    MOVE RC-STEP-NAME TO
+                        WS-STEP-NAME(WS-STEP-COUNT)
+                    MOVE RC-RUN-DATE TO
+                        WS-STEP-DATE(WS-STEP-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE RUN-CONTROL-FILE.
+
+              *> rewrite run_control.txt whole with the updated
+              *> step table for the next program in the chain
+              C000-SAVE-RUN-CONTROL.
+              OPEN OUTPUT RUN-CONTROL-FILE
+              PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                  UNTIL WS-STEP-IDX > WS-STEP-COUNT
+                MOVE WS-STEP-NAME(WS-STEP-IDX) TO RC-STEP-NAME
+                MOVE WS-STEP-DATE(WS-STEP-IDX) TO RC-RUN-DATE
+                WRITE RUN-CONTROL-RECORD
+              END-PERFORM
+              CLOSE RUN-CONTROL-FILE.
