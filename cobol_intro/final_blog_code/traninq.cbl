@@ -0,0 +1,88 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. TRANINQ.
+            *> account-transaction inquiry - positions into
+            *> TRANSACTIONS with START and walks forward with
+            *> READ NEXT, instead of a full sequential scan, to
+            *> list just one account's transactions
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> same indexed definition as files.cbl/
+                  *> tranload.cbl
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+              WORKING-STORAGE SECTION.
+                *> account the teller wants to inquire on -
+                *> ACCEPT FROM COMMAND-LINE follows loops.cbl's
+                *> run-parameter pattern (see req 012)
+                01 WS-INQUIRY-ACCOUNT-ID PIC S9(7).
+                01 WS-INQUIRY-PARM PIC X(7) VALUE '0001001'.
+
+                01 WS-FLAGS.
+                  05 WS-TRANSACTIONS-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANSACTIONS VALUE 'Y'.
+
+                01 WS-START-OK PIC X VALUE 'N'.
+                  88 START-SUCCEEDED VALUE 'Y'.
+
+                01 WS-MATCH-COUNT PIC 9(5) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              ACCEPT WS-INQUIRY-PARM FROM COMMAND-LINE
+              IF WS-INQUIRY-PARM IS NUMERIC
+                MOVE WS-INQUIRY-PARM TO WS-INQUIRY-ACCOUNT-ID
+              ELSE
+                MOVE 1001 TO WS-INQUIRY-ACCOUNT-ID
+              END-IF
+
+              OPEN INPUT TRANSACTIONS
+              MOVE WS-INQUIRY-ACCOUNT-ID TO ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+              START TRANSACTIONS KEY IS >= ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+                INVALID KEY
+                  MOVE 'N' TO WS-START-OK
+                NOT INVALID KEY
+                  SET START-SUCCEEDED TO TRUE
+              END-START
+
+              IF START-SUCCEEDED
+                PERFORM UNTIL END-OF-TRANSACTIONS
+                  READ TRANSACTIONS NEXT RECORD
+                    AT END
+                      SET END-OF-TRANSACTIONS TO TRUE
+                    NOT AT END
+                      IF ACCOUNT-ID OF TRANSACTION-STRUCT =
+                          WS-INQUIRY-ACCOUNT-ID
+                        ADD 1 TO WS-MATCH-COUNT
+                        DISPLAY 'UID: ' UID OF TRANSACTION-STRUCT
+                            ' AMOUNT: ' AMOUNT OF TRANSACTION-STRUCT
+                            ' END-BALANCE: '
+                            END-BALANCE OF TRANSACTION-STRUCT
+                      ELSE
+                        *> past the last transaction for this
+                        *> account since TRANSACTIONS is ordered
+                        *> by ACCOUNT-ID
+                        SET END-OF-TRANSACTIONS TO TRUE
+                      END-IF
+                  END-READ
+                END-PERFORM
+              END-IF
+              CLOSE TRANSACTIONS
+
+              DISPLAY 'TRANINQ ACCOUNT          : '
+                  WS-INQUIRY-ACCOUNT-ID
+              DISPLAY 'TRANINQ TRANSACTIONS FOUND: ' WS-MATCH-COUNT
+              STOP RUN.
