@@ -0,0 +1,851 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. TRANLOAD.
+            *> batch loader for TRANSACTIONS
+            *> reads a day's worth of feed records and writes
+            *> one TRANSACTION-STRUCT per input line, instead of
+            *> files.cbl's single hardcoded test record
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> raw, unsorted feed as it arrives from the
+                  *> source system, plus whatever FEEDCAT appended
+                  *> to it from MERGETRN/FEEDPARSE/PARTXLT ahead of
+                  *> this run - only read by the SORT step
+                  SELECT DAILY-FEED ASSIGN TO 'daily_feed.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> SORT's work file
+                  SELECT SORT-WORK-FILE ASSIGN TO 'tranload_sortwk.tmp'.
+
+                  *> feed sorted into ACCOUNT-ID order ahead of
+                  *> the indexed TRANSACTIONS load, so records
+                  *> post to the same account together instead
+                  *> of bouncing the index around at random
+                  SELECT SORTED-FEED
+                      ASSIGN TO 'daily_feed_sorted.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> control file of every UID ever posted, so
+                  *> a rerun of the same feed cannot write the
+                  *> same transaction into TRANSACTIONS twice
+                  SELECT POSTED-UIDS ASSIGN TO 'posted_uids.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> indexed by ACCOUNT-ID, same as files.cbl -
+                  *> a full day's feed posts by ACCOUNT-ID with
+                  *> UID carried as the alternate key
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  *> shared rejects file - every validation step
+                  *> in the batch suite writes here (see req 027
+                  *> and files.cbl's matching SELECT)
+                  SELECT REJECTS ASSIGN TO 'rejects.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> audit trail of every WRITE/REWRITE/DELETE
+                  *> against TRANSACTIONS (see req 028 and
+                  *> files.cbl's matching SELECT)
+                  SELECT JOURNAL ASSIGN TO 'journal.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> batch control trailer - record count and hash
+                  *> total for this run's posted records (see
+                  *> req 038)
+                  SELECT TRAILER-FILE
+                      ASSIGN TO 'transactions_trailer.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  *> large transactions are parked here instead of
+                  *> auto-posting (see C300-ASSESS-RISK, req 042)
+                  SELECT HOLD-QUEUE ASSIGN TO 'hold_queue.txt'
+                  ORGANIZATION IS SEQUENTIAL.
+
+                  *> same indexed definition as files.cbl - every
+                  *> transaction this run posts is cross-referenced
+                  *> against ACCOUNT-MASTER and rolls forward into
+                  *> its running balance, the same as FILES already
+                  *> does for its one hardcoded test record
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+            DATA DIVISION.
+              FILE SECTION.
+                *> one feed line per transaction, same field
+                *> order as TRANSACTION-STRUCT below
+                *> explicit record/block sizing (see req 045) -
+                *> this is the highest-volume file in the batch
+                *> suite, so it is the one worth tuning; the
+                *> occasional-use utilities elsewhere leave cobc
+                *> to compute the record length implicitly
+                FD DAILY-FEED
+                RECORD CONTAINS 111 CHARACTERS
+                BLOCK CONTAINS 20 RECORDS.
+                01 FEED-RECORD.
+                  02 FEED-UID PIC 9(5).
+                  02 FEED-DESC PIC X(25).
+                  02 FEED-AMOUNT PIC S9(6)V9(2).
+                  02 FEED-START-BALANCE PIC S9(6)V9(2).
+                  02 FEED-END-BALANCE PIC S9(6)V9(2).
+                  02 FEED-ACCOUNT-ID PIC S9(7).
+                  02 FEED-ACCOUNT-HOLDER PIC A(50).
+
+                SD SORT-WORK-FILE.
+                01 SD-FEED-RECORD.
+                  02 SD-UID PIC 9(5).
+                  02 SD-DESC PIC X(25).
+                  02 SD-AMOUNT PIC S9(6)V9(2).
+                  02 SD-START-BALANCE PIC S9(6)V9(2).
+                  02 SD-END-BALANCE PIC S9(6)V9(2).
+                  02 SD-ACCOUNT-ID PIC S9(7).
+                  02 SD-ACCOUNT-HOLDER PIC A(50).
+
+                *> same layout as FEED-RECORD, SF- prefixed since
+                *> this is what the rest of the program now reads
+                FD SORTED-FEED
+                RECORD CONTAINS 111 CHARACTERS
+                BLOCK CONTAINS 20 RECORDS.
+                01 SORTED-FEED-RECORD.
+                  02 SF-UID PIC 9(5).
+                  02 SF-DESC PIC X(25).
+                  02 SF-AMOUNT PIC S9(6)V9(2).
+                  02 SF-START-BALANCE PIC S9(6)V9(2).
+                  02 SF-END-BALANCE PIC S9(6)V9(2).
+                  02 SF-ACCOUNT-ID PIC S9(7).
+                  02 SF-ACCOUNT-HOLDER PIC A(50).
+
+                FD TRANSACTIONS
+                RECORD CONTAINS 115 CHARACTERS
+                BLOCK CONTAINS 10 RECORDS.
+                COPY TRANSACT.
+
+                FD POSTED-UIDS.
+                01 POSTED-UID-RECORD PIC 9(5).
+
+                FD REJECTS.
+                COPY REJECT.
+
+                FD JOURNAL.
+                COPY JOURNAL.
+
+                FD TRAILER-FILE.
+                COPY TRAILREC.
+
+                FD HOLD-QUEUE.
+                COPY HOLDQ.
+
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+              WORKING-STORAGE SECTION.
+                01 TRANSACTION-RECORD.
+                  02 UID PIC 9(5).
+                  02 DESC PIC X(25).
+                  02 DETAILS.
+                    03 AMOUNT PIC S9(6)V9(2).
+                    03 START-BALANCE PIC S9(6)V9(2).
+                    03 END-BALANCE PIC S9(6)V9(2).
+                  02 ACCOUNT-ID PIC S9(7).
+                  02 ACCOUNT-HOLDER PIC A(50).
+                  *> same 88s as copybooks/TRANSACT's TRAN-TYPE-CODE
+                  *> - this record is built up here in WORKING-
+                  *> STORAGE and WRITTEN into TRANSACTION-STRUCT
+                  *> rather than COPYing TRANSACT directly, so the
+                  *> condition names are repeated here too. TRANLOAD
+                  *> itself only ever sets D/W/Z - FEE/REVERSAL are
+                  *> set by other programs (see copybooks/TRANSACT)
+                  *> but are kept here too so both copies stay in
+                  *> sync
+                  02 TRAN-TYPE-CODE PIC X(1).
+                    88 DEPOSIT VALUE 'D'.
+                    88 WITHDRAWAL VALUE 'W'.
+                    88 ZERO-AMOUNT VALUE 'Z'.
+                    88 FEE VALUE 'F'.
+                    88 REVERSAL VALUE 'R'.
+                  02 CURRENCY-CODE PIC X(3).
+
+                01 WS-FLAGS.
+                  05 WS-FEED-EOF PIC X VALUE 'N'.
+                    88 END-OF-FEED VALUE 'Y'.
+
+                01 WS-COUNTS.
+                  05 WS-RECORDS-READ PIC 9(7) VALUE 0.
+                  05 WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+                  05 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+
+                *> every posted transaction is routed by type
+                *> (see E000-ROUTE-TRANSACTION-TYPE) - AMOUNT's
+                *> sign stands in for the type today, until
+                *> req 032 carries an explicit TRAN-TYPE-CODE
+                01 WS-TRAN-TYPE-COUNTS.
+                  05 WS-DEPOSIT-COUNT PIC 9(7) VALUE 0.
+                  05 WS-WITHDRAWAL-COUNT PIC 9(7) VALUE 0.
+                  05 WS-ZERO-AMOUNT-COUNT PIC 9(7) VALUE 0.
+
+                *> name of the handler subprogram to CALL for the
+                *> current transaction's type - set by
+                *> E000-ROUTE-TRANSACTION-TYPE and then CALLed by
+                *> name instead of a literal, so a new transaction
+                *> type only needs a new WHEN and handler program,
+                *> not a new CALL statement
+                01 WS-HANDLER-NAME PIC X(8).
+
+                *> row count declared ahead of WS-UID-TABLE so the
+                *> table's OCCURS DEPENDING ON below can reference it
+                01 WS-UID-COUNT PIC 9(4) VALUE 0.
+
+                *> in-memory table of every UID posted so far,
+                *> loaded from POSTED-UIDS and grown as this
+                *> batch posts new transactions
+                *> kept in ascending UID order (new entries are
+                *> inserted in place by C010, not appended) so
+                *> C000's SEARCH ALL can binary-search it (see
+                *> req 040, replacing the old linear scan); OCCURS
+                *> DEPENDING ON WS-UID-COUNT bounds the search to
+                *> the populated prefix only - the untouched tail
+                *> from WS-UID-COUNT+1 through 2000 sits at its
+                *> default value, which would otherwise break
+                *> SEARCH ALL's ascending-order precondition across
+                *> the full declared range even though C010 keeps
+                *> the populated prefix itself in perfect order
+                01 WS-UID-TABLE.
+                  05 WS-UID-ENTRY PIC 9(5) OCCURS 1 TO 2000 TIMES
+                      DEPENDING ON WS-UID-COUNT
+                      ASCENDING KEY IS WS-UID-ENTRY
+                      INDEXED BY WS-UID-IDX.
+                01 WS-UID-FOUND PIC X VALUE 'N'.
+                  88 UID-ALREADY-POSTED VALUE 'Y'.
+                01 WS-SHIFT-IDX PIC 9(4).
+
+                *> class-condition check on the incoming feed -
+                *> catches a misaligned or garbled feed line
+                *> before it ever reaches TRANSACTIONS
+                01 WS-FIELDS-VALID PIC X VALUE 'Y'.
+                  88 FEED-FIELDS-VALID VALUE 'Y'.
+
+                *> result of the table-driven branch-code check
+                *> CALLed out to BRVALID (see req 036)
+                01 WS-BRANCH-STATUS PIC X.
+                  88 BRANCH-CODE-VALID VALUE 'V'.
+                  88 ACCOUNT-NOT-CROSS-REFERENCED VALUE 'X'.
+                  88 BRANCH-CODE-INVALID VALUE 'I'.
+
+                *> restart checkpoint fields - the checkpoint is
+                *> the posted-UID table itself (see A400-SAVE-
+                *> CHECKPOINT), not a separate high-water mark, so
+                *> it stays correct regardless of what order
+                *> A050-SORT-FEED hands records to the posting loop
+                01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+                01 WS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+
+                *> run-control gate (see req 029) - TRANLOAD is
+                *> the first step in the batch suite's chain, so
+                *> it has no prerequisite step
+                01 WS-RUN-DATE PIC 9(8).
+                01 WS-STEP-STATUS PIC X.
+                  88 STEP-OK-TO-RUN VALUE 'O'.
+                  88 STEP-ALREADY-RAN VALUE 'A'.
+                  88 STEP-PRIOR-NOT-MET VALUE 'P'.
+
+                *> batch-window guard (see req 037) - TRANSACTIONS
+                *> is only ever loaded during the nightly window,
+                *> which wraps past midnight, so "in window" means
+                *> at or after the start time OR before the end
+                *> time rather than a single ascending range
+                01 WS-CURRENT-TIME PIC 9(4).
+                01 WS-BATCH-WINDOW-START PIC 9(4) VALUE 2200.
+                01 WS-BATCH-WINDOW-END PIC 9(4) VALUE 0600.
+                01 WS-IN-WINDOW PIC X VALUE 'N'.
+                  88 WITHIN-BATCH-WINDOW VALUE 'Y'.
+
+                *> running hash total for this run's trailer (see
+                *> req 038) - the straight sum of UID across every
+                *> record this run writes
+                01 WS-HASH-TOTAL PIC 9(9) VALUE 0.
+
+                *> risk dispatch (see req 042) - a transaction's
+                *> unsigned amount is graded into a risk level, and
+                *> a HIGH-risk transaction is parked on HOLD-QUEUE
+                *> for manual review instead of auto-posting. The
+                *> tier is driven off the account's own historical
+                *> average (see C300-ASSESS-RISK) so a $6,000
+                *> transaction on a $50-average account and a
+                *> $6,000 transaction on a $50,000-average account
+                *> are not held to the same flat bar; an account
+                *> with no posting history yet (WS-ACCT-HIST-COUNT
+                *> = 0, nothing to average against) falls back to
+                *> the flat WS-RISK-THRESHOLD-MEDIUM/HIGH literals
+                01 WS-RISK-LEVEL PIC X(6) VALUE SPACES.
+                  88 LOW-RISK VALUE 'LOW'.
+                  88 MEDIUM-RISK VALUE 'MEDIUM'.
+                  88 HIGH-RISK VALUE 'HIGH'.
+                01 WS-RISK-THRESHOLD-MEDIUM PIC S9(6)V9(2)
+                    VALUE 5000.00.
+                01 WS-RISK-THRESHOLD-HIGH PIC S9(6)V9(2)
+                    VALUE 10000.00.
+
+                *> an account's own history is graded by how many
+                *> multiples of its average posted amount the
+                *> incoming transaction is - same tier names, just
+                *> a relative bar instead of a flat dollar one
+                01 WS-RISK-AVERAGE-MULTIPLE-MEDIUM PIC 9V9 VALUE 3.0.
+                01 WS-RISK-AVERAGE-MULTIPLE-HIGH PIC 9V9 VALUE 6.0.
+
+                *> accumulated while C300-ASSESS-RISK walks this
+                *> account's prior TRANSACTIONS via START/READ NEXT
+                *> (same positioning idiom as TRANINQ), same way a
+                *> fresh SUM would be built for any one-off report
+                01 WS-ACCT-HIST-TOTAL PIC S9(9)V9(2) VALUE 0.
+                01 WS-ACCT-HIST-COUNT PIC 9(7) VALUE 0.
+                01 WS-ACCT-HIST-AVERAGE PIC S9(7)V9(2) VALUE 0.
+                01 WS-HIST-EOF PIC X VALUE 'N'.
+                  88 END-OF-HISTORY VALUE 'Y'.
+
+                01 WS-HELD-COUNT PIC 9(7) VALUE 0.
+
+                *> holiday/non-business-day calendar gate (see
+                *> req 047) - checked by the CALLed HOLCHK
+                *> subprogram ahead of req 029's RUNCTL, the same
+                *> way req 036's BRVALID is CALLed out to
+                01 WS-HOLIDAY-STATUS PIC X.
+                  88 IS-HOLIDAY VALUE 'H'.
+                  88 IS-BUSINESS-DAY VALUE 'B'.
+
+                *> balance-check result (see C400-CHECK-BALANCE,
+                *> CALLs the same BALCHK subprogram files.cbl uses)
+                01 WS-BALANCE-OK PIC X VALUE 'N'.
+                  88 BALANCE-IS-OK VALUE 'Y'.
+
+                *> result of the ACCOUNT-MASTER cross-reference
+                *> (see C500-LOOKUP-ACCOUNT-MASTER), same check
+                *> files.cbl's B100-LOOKUP-ACCOUNT-MASTER does
+                01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-ON-MASTER VALUE 'Y'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              PERFORM A010-CHECK-BATCH-WINDOW
+              IF NOT WITHIN-BATCH-WINDOW
+                DISPLAY
+                    'TRANLOAD SKIPPED - OUTSIDE NIGHTLY BATCH WINDOW'
+              ELSE
+                MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+                CALL 'HOLCHK' USING WS-RUN-DATE, WS-HOLIDAY-STATUS
+                END-CALL
+
+                IF IS-HOLIDAY
+                  DISPLAY
+                      'TRANLOAD SKIPPED - NON-BUSINESS DAY ON CALENDAR'
+                ELSE
+                CALL 'RUNCTL' USING 'TRANLOAD  ', SPACES, WS-RUN-DATE,
+                    WS-STEP-STATUS, 'C'
+                END-CALL
+
+                IF STEP-ALREADY-RAN
+                  DISPLAY 'TRANLOAD ALREADY RAN TODAY - SKIPPING'
+                ELSE
+                  PERFORM A050-SORT-FEED
+                PERFORM A100-LOAD-POSTED-UIDS
+
+                OPEN INPUT SORTED-FEED
+                OPEN EXTEND REJECTS
+                OPEN EXTEND JOURNAL
+                OPEN EXTEND HOLD-QUEUE
+                OPEN I-O ACCOUNT-MASTER
+                IF WS-UID-COUNT = 0
+                  *> nothing has ever posted against this file -
+                  *> build it
+                  OPEN OUTPUT TRANSACTIONS
+                ELSE
+                  *> some UIDs are already on record (an earlier
+                  *> run, possibly interrupted, already posted
+                  *> part of this feed) - the file already exists
+                  OPEN I-O TRANSACTIONS
+                END-IF
+
+                PERFORM UNTIL END-OF-FEED
+                  READ SORTED-FEED
+                    AT END
+                      SET END-OF-FEED TO TRUE
+                    NOT AT END
+                      PERFORM B000-POST-RECORD
+                  END-READ
+                END-PERFORM
+
+                CLOSE SORTED-FEED
+                CLOSE TRANSACTIONS
+                CLOSE REJECTS
+                CLOSE JOURNAL
+                CLOSE HOLD-QUEUE
+                CLOSE ACCOUNT-MASTER
+
+                IF WS-SINCE-CHECKPOINT > 0
+                  PERFORM A400-SAVE-CHECKPOINT
+                END-IF
+
+                PERFORM A200-SAVE-POSTED-UIDS
+                PERFORM H000-WRITE-TRAILER
+
+                *> end-of-job summary banner - same bannered-block
+                *> convention as every other program in the batch
+                *> suite (see req 046)
+                DISPLAY '=========================================='
+                DISPLAY 'TRANLOAD - END OF JOB SUMMARY'
+                DISPLAY 'RECORDS READ      : ' WS-RECORDS-READ
+                DISPLAY 'RECORDS WRITTEN   : ' WS-RECORDS-WRITTEN
+                DISPLAY 'RECORDS REJECTED  : ' WS-RECORDS-REJECTED
+                DISPLAY 'DEPOSITS POSTED   : ' WS-DEPOSIT-COUNT
+                DISPLAY 'WITHDRAWALS POSTED: ' WS-WITHDRAWAL-COUNT
+                DISPLAY 'ZERO-AMOUNT POSTED: ' WS-ZERO-AMOUNT-COUNT
+                DISPLAY 'HELD FOR REVIEW   : ' WS-HELD-COUNT
+                DISPLAY '=========================================='
+
+                *> only mark today's run complete once every bit
+                *> of the real posting work above has actually
+                *> finished - an abort (e.g. C010-INSERT-UID-SORTED's
+                *> STOP RUN) never reaches this call, so a genuinely
+                *> failed run does not show up as done for the day
+                *> (see review fixes - req 029)
+                CALL 'RUNCTL' USING 'TRANLOAD  ', SPACES, WS-RUN-DATE,
+                    WS-STEP-STATUS, 'M'
+                END-CALL
+                END-IF
+                END-IF
+              END-IF
+              STOP RUN.
+
+              *> the nightly window wraps past midnight, so being
+              *> "in window" means the current time has not yet
+              *> caught up to the end time since the start
+              *> one trailer record per run, overwritten each time,
+              *> for TRANRPT (see req 038) to balance its own read-
+              *> back count and hash total against
+              H000-WRITE-TRAILER.
+              OPEN OUTPUT TRAILER-FILE
+              MOVE WS-RUN-DATE TO TR-RUN-DATE
+              MOVE WS-RECORDS-WRITTEN TO TR-RECORD-COUNT
+              MOVE WS-HASH-TOTAL TO TR-HASH-TOTAL
+              WRITE TRAILER-RECORD
+              CLOSE TRAILER-FILE.
+
+              A010-CHECK-BATCH-WINDOW.
+              MOVE FUNCTION CURRENT-DATE(9:4) TO WS-CURRENT-TIME
+              MOVE 'N' TO WS-IN-WINDOW
+              IF WS-BATCH-WINDOW-START > WS-BATCH-WINDOW-END
+                IF WS-CURRENT-TIME NOT < WS-BATCH-WINDOW-START
+                    OR WS-CURRENT-TIME < WS-BATCH-WINDOW-END
+                  SET WITHIN-BATCH-WINDOW TO TRUE
+                END-IF
+              ELSE
+                IF WS-CURRENT-TIME NOT < WS-BATCH-WINDOW-START
+                    AND WS-CURRENT-TIME < WS-BATCH-WINDOW-END
+                  SET WITHIN-BATCH-WINDOW TO TRUE
+                END-IF
+              END-IF.
+
+              *> sort the raw feed into ACCOUNT-ID order before
+              *> it ever reaches the indexed TRANSACTIONS load -
+              *> posting a whole account's transactions together
+              *> is kinder to the index than posting in arrival
+              *> order
+              A050-SORT-FEED.
+              SORT SORT-WORK-FILE
+                  ON ASCENDING KEY SD-ACCOUNT-ID
+                  USING DAILY-FEED
+                  GIVING SORTED-FEED.
+
+              *> bring forward every UID posted by a previous
+              *> run so this run can detect a rerun of the
+              *> same feed before it ever reaches TRANSACTIONS
+              A100-LOAD-POSTED-UIDS.
+              MOVE 0 TO WS-UID-COUNT
+              OPEN INPUT POSTED-UIDS
+              PERFORM UNTIL END-OF-FEED
+                READ POSTED-UIDS
+                  AT END
+                    SET END-OF-FEED TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-UID-COUNT
+                    MOVE POSTED-UID-RECORD TO
+                        WS-UID-ENTRY(WS-UID-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE POSTED-UIDS
+              MOVE 'N' TO WS-FEED-EOF.
+
+              *> rewrite the control file with every UID known
+              *> to be posted, old and new, for the next run
+              A200-SAVE-POSTED-UIDS.
+              OPEN OUTPUT POSTED-UIDS
+              PERFORM VARYING WS-UID-IDX FROM 1 BY 1
+                  UNTIL WS-UID-IDX > WS-UID-COUNT
+                MOVE WS-UID-ENTRY(WS-UID-IDX) TO POSTED-UID-RECORD
+                WRITE POSTED-UID-RECORD
+              END-PERFORM
+              CLOSE POSTED-UIDS.
+
+              *> flush the posted-UID table to POSTED-UIDS every N
+              *> records, not just at end of run, so a mid-run
+              *> abend only leaves the records since the last
+              *> flush unaccounted for - and since WS-UID-TABLE is
+              *> keyed by UID, not by feed position, the checkpoint
+              *> is correct no matter what order A050-SORT-FEED
+              *> handed records to the posting loop
+              A400-SAVE-CHECKPOINT.
+              PERFORM A200-SAVE-POSTED-UIDS
+              MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+              *> binary search against the ascending-ordered table,
+              *> in place of the old linear PERFORM VARYING scan
+              *> (see req 040)
+              C000-CHECK-DUPLICATE-UID.
+              MOVE 'N' TO WS-UID-FOUND
+              SEARCH ALL WS-UID-ENTRY
+                AT END
+                  MOVE 'N' TO WS-UID-FOUND
+                WHEN WS-UID-ENTRY(WS-UID-IDX) = SF-UID
+                  SET UID-ALREADY-POSTED TO TRUE
+              END-SEARCH.
+
+              *> insert the newly posted UID in its sorted
+              *> position, shifting later entries up by one, so
+              *> the table stays in the ascending order C000's
+              *> SEARCH ALL depends on (see req 040)
+              C010-INSERT-UID-SORTED.
+              IF WS-UID-COUNT >= 2000
+                *> table is already at its OCCURS bound - posting
+                *> this entry would index past WS-UID-ENTRY, so
+                *> stop the job clean rather than corrupt memory.
+                *> posted_uids.txt is never pruned, so this can
+                *> only happen once cumulative postings exceed
+                *> the table size
+                DISPLAY
+                    'TRANLOAD ABEND - POSTED-UID TABLE FULL AT 2000'
+                DISPLAY
+                    'PRUNE OR ARCHIVE posted_uids.txt AND RERUN'
+                CLOSE SORTED-FEED
+                CLOSE TRANSACTIONS
+                CLOSE REJECTS
+                CLOSE JOURNAL
+                CLOSE HOLD-QUEUE
+                CLOSE ACCOUNT-MASTER
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+              END-IF
+              ADD 1 TO WS-UID-COUNT
+              MOVE WS-UID-COUNT TO WS-SHIFT-IDX
+              PERFORM UNTIL WS-SHIFT-IDX = 1
+                  OR WS-UID-ENTRY(WS-SHIFT-IDX - 1) NOT > SF-UID
+                MOVE WS-UID-ENTRY(WS-SHIFT-IDX - 1) TO
+                    WS-UID-ENTRY(WS-SHIFT-IDX)
+                SUBTRACT 1 FROM WS-SHIFT-IDX
+              END-PERFORM
+              MOVE SF-UID TO WS-UID-ENTRY(WS-SHIFT-IDX).
+
+              *> an account with no branch cross-reference entry is
+              *> passed through - only an account that is xref'd to
+              *> a branch code no longer on the branch table is
+              *> rejected (see req 036's BRVALID)
+              C200-VALIDATE-BRANCH-CODE.
+              CALL 'BRVALID' USING SF-ACCOUNT-ID, WS-BRANCH-STATUS
+              END-CALL.
+
+              *> grade the transaction's unsigned amount into a
+              *> risk level, relative to this account's own
+              *> posting history rather than a flat dollar bar -
+              *> replaces what would otherwise be a GO TO
+              *> ... DEPENDING ON dispatch with a structured
+              *> EVALUATE, the same way E000-ROUTE-TRANSACTION-TYPE
+              *> already routes by type (see req 013)
+              C300-ASSESS-RISK.
+              PERFORM C310-COMPUTE-ACCOUNT-HISTORY
+              EVALUATE TRUE
+                WHEN WS-ACCT-HIST-COUNT > 0
+                    AND FUNCTION ABS(SF-AMOUNT) >
+                        WS-ACCT-HIST-AVERAGE *
+                        WS-RISK-AVERAGE-MULTIPLE-HIGH
+                  SET HIGH-RISK TO TRUE
+                WHEN WS-ACCT-HIST-COUNT > 0
+                    AND FUNCTION ABS(SF-AMOUNT) >
+                        WS-ACCT-HIST-AVERAGE *
+                        WS-RISK-AVERAGE-MULTIPLE-MEDIUM
+                  SET MEDIUM-RISK TO TRUE
+                WHEN WS-ACCT-HIST-COUNT = 0
+                    AND FUNCTION ABS(SF-AMOUNT) >
+                        WS-RISK-THRESHOLD-HIGH
+                  SET HIGH-RISK TO TRUE
+                WHEN WS-ACCT-HIST-COUNT = 0
+                    AND FUNCTION ABS(SF-AMOUNT) >
+                        WS-RISK-THRESHOLD-MEDIUM
+                  SET MEDIUM-RISK TO TRUE
+                WHEN OTHER
+                  SET LOW-RISK TO TRUE
+              END-EVALUATE.
+
+              *> this account's average posted AMOUNT magnitude so
+              *> far, walked off TRANSACTIONS the same way TRANINQ
+              *> positions with START and walks forward with READ
+              *> NEXT rather than a full sequential scan; stops as
+              *> soon as ACCOUNT-ID changes since TRANSACTIONS is
+              *> ordered by ACCOUNT-ID. Runs ahead of
+              *> D000-WRITE-TRANSACTION, so the incoming transaction
+              *> itself is never on file yet to skew its own
+              *> average. TRANSACTION-STRUCT is re-populated whole
+              *> by D000's WRITE ... FROM before it is next written,
+              *> so scanning it here first is safe
+              C310-COMPUTE-ACCOUNT-HISTORY.
+              MOVE 0 TO WS-ACCT-HIST-TOTAL
+              MOVE 0 TO WS-ACCT-HIST-COUNT
+              MOVE 0 TO WS-ACCT-HIST-AVERAGE
+              MOVE 'N' TO WS-HIST-EOF
+              MOVE SF-ACCOUNT-ID TO ACCOUNT-ID OF TRANSACTION-STRUCT
+              START TRANSACTIONS KEY IS >= ACCOUNT-ID OF
+                  TRANSACTION-STRUCT
+                INVALID KEY
+                  SET END-OF-HISTORY TO TRUE
+              END-START
+
+              PERFORM UNTIL END-OF-HISTORY
+                READ TRANSACTIONS NEXT RECORD
+                  AT END
+                    SET END-OF-HISTORY TO TRUE
+                  NOT AT END
+                    IF ACCOUNT-ID OF TRANSACTION-STRUCT =
+                        SF-ACCOUNT-ID
+                      ADD FUNCTION ABS(AMOUNT OF TRANSACTION-STRUCT)
+                          TO WS-ACCT-HIST-TOTAL
+                      ADD 1 TO WS-ACCT-HIST-COUNT
+                    ELSE
+                      SET END-OF-HISTORY TO TRUE
+                    END-IF
+                END-READ
+              END-PERFORM
+
+              IF WS-ACCT-HIST-COUNT > 0
+                COMPUTE WS-ACCT-HIST-AVERAGE ROUNDED =
+                    WS-ACCT-HIST-TOTAL / WS-ACCT-HIST-COUNT
+              END-IF.
+
+              *> END-BALANCE must tie to START-BALANCE plus/minus
+              *> AMOUNT - CALLs the same BALCHK subprogram
+              *> files.cbl's A100-CHECK-BALANCE uses, so both
+              *> callers share one implementation (see req 002/018)
+              C400-CHECK-BALANCE.
+              MOVE 'N' TO WS-BALANCE-OK
+              CALL 'BALCHK' USING
+                  SF-START-BALANCE, SF-AMOUNT, SF-END-BALANCE,
+                  WS-BALANCE-OK
+              END-CALL.
+
+              *> cross-reference ACCOUNT-ID against ACCOUNT-MASTER
+              *> so a transaction cannot post against an account
+              *> that does not exist - same check as files.cbl's
+              *> B100-LOOKUP-ACCOUNT-MASTER (see req 007)
+              C500-LOOKUP-ACCOUNT-MASTER.
+              MOVE 'N' TO WS-ACCOUNT-FOUND
+              MOVE SF-ACCOUNT-ID TO AM-ACCOUNT-ID
+              READ ACCOUNT-MASTER
+                INVALID KEY
+                  MOVE 'N' TO WS-ACCOUNT-FOUND
+                NOT INVALID KEY
+                  SET ACCOUNT-ON-MASTER TO TRUE
+              END-READ.
+
+              *> roll the posted transaction into the account's
+              *> running balance on the master file - same as
+              *> files.cbl's B200-UPDATE-ACCOUNT-MASTER
+              C600-UPDATE-ACCOUNT-MASTER.
+              MOVE END-BALANCE OF TRANSACTION-RECORD TO AM-BALANCE
+              REWRITE ACCOUNT-MASTER-RECORD.
+
+              B000-POST-RECORD.
+              ADD 1 TO WS-RECORDS-READ
+              PERFORM C050-SCRUB-ACCOUNT-HOLDER
+              PERFORM C100-VALIDATE-FEED-FIELDS
+              IF NOT FEED-FIELDS-VALID
+                DISPLAY 'REJECTED - INVALID FIELD CLASS, UID: '
+                    SF-UID
+                MOVE 'INVALID FIELD CLASS ON INCOMING FEED'
+                    TO RJ-REASON
+                PERFORM F000-WRITE-REJECT
+                ADD 1 TO WS-RECORDS-REJECTED
+              ELSE
+                PERFORM C000-CHECK-DUPLICATE-UID
+                IF UID-ALREADY-POSTED
+                  *> already posted, either earlier in this
+                  *> run's feed or by an interrupted prior run -
+                  *> WS-UID-TABLE is keyed by UID, not feed
+                  *> position, so this is correct no matter what
+                  *> order A050-SORT-FEED produced the records in
+                  DISPLAY 'REJECTED - DUPLICATE UID: ' SF-UID
+                  MOVE 'DUPLICATE UID' TO RJ-REASON
+                  PERFORM F000-WRITE-REJECT
+                  ADD 1 TO WS-RECORDS-REJECTED
+                ELSE
+                  PERFORM C200-VALIDATE-BRANCH-CODE
+                  IF BRANCH-CODE-INVALID
+                    DISPLAY 'REJECTED - BRANCH CODE NOT ON FILE: '
+                        SF-UID
+                    MOVE 'ACCOUNT BRANCH CODE NOT ON BRANCH TABLE'
+                        TO RJ-REASON
+                    PERFORM F000-WRITE-REJECT
+                    ADD 1 TO WS-RECORDS-REJECTED
+                  ELSE
+                    PERFORM C400-CHECK-BALANCE
+                    IF NOT BALANCE-IS-OK
+                      DISPLAY
+                          'REJECTED - BALANCE DOES NOT TIE, UID: '
+                          SF-UID
+                      MOVE
+                          'END-BALANCE DOES NOT TIE TO START+/-AMOUNT'
+                          TO RJ-REASON
+                      PERFORM F000-WRITE-REJECT
+                      ADD 1 TO WS-RECORDS-REJECTED
+                    ELSE
+                      PERFORM C500-LOOKUP-ACCOUNT-MASTER
+                      IF NOT ACCOUNT-ON-MASTER
+                        DISPLAY
+                            'REJECTED - ACCOUNT NOT ON MASTER, UID: '
+                            SF-UID
+                        MOVE
+                            'ACCOUNT-ID NOT FOUND ON ACCOUNT-MASTER'
+                            TO RJ-REASON
+                        PERFORM F000-WRITE-REJECT
+                        ADD 1 TO WS-RECORDS-REJECTED
+                      ELSE
+                        PERFORM C300-ASSESS-RISK
+                        IF HIGH-RISK
+                          PERFORM F100-WRITE-HOLD-QUEUE
+                          ADD 1 TO WS-HELD-COUNT
+                        ELSE
+                          PERFORM D000-WRITE-TRANSACTION
+                          ADD 1 TO WS-SINCE-CHECKPOINT
+                          IF WS-SINCE-CHECKPOINT >=
+                              WS-CHECKPOINT-INTERVAL
+                            PERFORM A400-SAVE-CHECKPOINT
+                          END-IF
+                        END-IF
+                      END-IF
+                    END-IF
+                  END-IF
+                END-IF
+              END-IF.
+
+              *> strip stray punctuation a source system sometimes
+              *> tacks onto the holder name and normalize case,
+              *> before C100's class-condition check decides
+              *> whether the result is trustworthy enough to post
+              C050-SCRUB-ACCOUNT-HOLDER.
+              INSPECT SF-ACCOUNT-HOLDER REPLACING
+                  ALL '.' BY SPACE
+                  ALL ',' BY SPACE
+                  ALL '-' BY SPACE
+              INSPECT SF-ACCOUNT-HOLDER CONVERTING
+                  'abcdefghijklmnopqrstuvwxyz' TO
+                  'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+              *> incoming feed fields must be the right class
+              *> before they are trusted onto TRANSACTIONS -
+              *> UID must be numeric and ACCOUNT-HOLDER must be
+              *> alphabetic (letters and spaces only)
+              C100-VALIDATE-FEED-FIELDS.
+              MOVE 'Y' TO WS-FIELDS-VALID
+              IF SF-UID NOT NUMERIC
+                MOVE 'N' TO WS-FIELDS-VALID
+              END-IF
+              IF SF-ACCOUNT-HOLDER NOT ALPHABETIC
+                MOVE 'N' TO WS-FIELDS-VALID
+              END-IF.
+
+              *> log the rejected feed line to the shared REJECTS
+              *> file - RJ-REASON is set by the caller before this
+              *> is PERFORMed
+              F000-WRITE-REJECT.
+              MOVE SF-UID TO RJ-UID
+              MOVE SORTED-FEED-RECORD TO RJ-RECORD-IMAGE
+              WRITE REJECT-RECORD.
+
+              *> park a HIGH-risk transaction on HOLD-QUEUE instead
+              *> of posting it - unlike F000-WRITE-REJECT this is
+              *> not bad data, so it is not counted as a rejection
+              *> (see req 042)
+              F100-WRITE-HOLD-QUEUE.
+              DISPLAY 'HELD FOR REVIEW - AMOUNT EXCEEDS LIMIT, UID: '
+                  SF-UID
+              MOVE SF-UID TO HQ-UID
+              MOVE WS-RISK-LEVEL TO HQ-RISK-LEVEL
+              MOVE SORTED-FEED-RECORD TO HQ-RECORD-IMAGE
+              WRITE HOLD-QUEUE-RECORD.
+
+              D000-WRITE-TRANSACTION.
+              MOVE SF-UID TO UID OF TRANSACTION-RECORD
+              MOVE SF-DESC TO DESC OF TRANSACTION-RECORD
+              MOVE SF-AMOUNT TO AMOUNT OF TRANSACTION-RECORD
+              MOVE SF-START-BALANCE TO
+                  START-BALANCE OF TRANSACTION-RECORD
+              MOVE SF-END-BALANCE TO
+                  END-BALANCE OF TRANSACTION-RECORD
+              MOVE SF-ACCOUNT-ID TO
+                  ACCOUNT-ID OF TRANSACTION-RECORD
+              MOVE SF-ACCOUNT-HOLDER TO
+                  ACCOUNT-HOLDER OF TRANSACTION-RECORD
+              *> the feed carries no currency field today, so every
+              *> posted transaction defaults to USD (see req 039)
+              MOVE 'USD' TO CURRENCY-CODE OF TRANSACTION-RECORD
+              PERFORM E000-ROUTE-TRANSACTION-TYPE
+              WRITE TRANSACTION-STRUCT FROM TRANSACTION-RECORD
+              PERFORM G000-LOG-JOURNAL-ENTRY
+              PERFORM C600-UPDATE-ACCOUNT-MASTER
+              ADD 1 TO WS-RECORDS-WRITTEN
+              ADD SF-UID TO WS-HASH-TOTAL
+              PERFORM C010-INSERT-UID-SORTED
+              CALL WS-HANDLER-NAME USING TRANSACTION-RECORD
+              END-CALL.
+
+              *> log the just-written TRANSACTIONS record to the
+              *> journal, using TRANSACTION-AUDIT-LOG (req 022's
+              *> RENAMES) as the single-field image of everything
+              *> WRITE just put into TRANSACTION-STRUCT
+              G000-LOG-JOURNAL-ENTRY.
+              MOVE FUNCTION CURRENT-DATE(1:8) TO JN-TIMESTAMP
+              MOVE 'WRITE' TO JN-OPERATION
+              MOVE TRANSACTION-AUDIT-LOG TO JN-TRANSACTION-IMAGE
+              WRITE JOURNAL-RECORD.
+
+              *> a real transaction-type router, in place of a
+              *> GOTO ... DEPENDING ON dispatch - AMOUNT's sign
+              *> tells a deposit from a withdrawal, and is also
+              *> stamped onto TRAN-TYPE-CODE (see req 032) so the
+              *> type travels with the posted record instead of
+              *> having to be re-derived from AMOUNT's sign every
+              *> time it is needed later. Once the type is known,
+              *> its handler is reached by a dynamic CALL on
+              *> WS-HANDLER-NAME rather than a separate CALL
+              *> literal per type (the CALL itself happens back in
+              *> D000 once the record has been written)
+              E000-ROUTE-TRANSACTION-TYPE.
+              EVALUATE TRUE
+                WHEN AMOUNT OF TRANSACTION-RECORD > 0
+                  ADD 1 TO WS-DEPOSIT-COUNT
+                  MOVE 'DEPOHDLR' TO WS-HANDLER-NAME
+                  SET DEPOSIT OF TRANSACTION-RECORD TO TRUE
+                WHEN AMOUNT OF TRANSACTION-RECORD < 0
+                  ADD 1 TO WS-WITHDRAWAL-COUNT
+                  MOVE 'WDRWHDLR' TO WS-HANDLER-NAME
+                  SET WITHDRAWAL OF TRANSACTION-RECORD TO TRUE
+                WHEN OTHER
+                  ADD 1 TO WS-ZERO-AMOUNT-COUNT
+                  MOVE 'ZEROHDLR' TO WS-HANDLER-NAME
+                  SET ZERO-AMOUNT OF TRANSACTION-RECORD TO TRUE
+              END-EVALUATE.
