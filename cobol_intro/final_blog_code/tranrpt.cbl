@@ -0,0 +1,160 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. TRANRPT.
+            *> reads transactions.txt back and prints a
+            *> formatted daily transaction register plus a
+            *> grand total of AMOUNT
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> indexed by ACCOUNT-ID, same as files.cbl -
+                  *> read in ACCOUNT-ID order since the report
+                  *> does not need to look up a single key
+                  SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ACCOUNT-ID OF TRANSACTION-STRUCT
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS
+                      UID OF TRANSACTION-STRUCT.
+
+                  *> TRANLOAD's batch control trailer (see req 038)
+                  SELECT OPTIONAL TRAILER-FILE
+                      ASSIGN TO 'transactions_trailer.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD TRANSACTIONS.
+                COPY TRANSACT.
+
+                FD TRAILER-FILE.
+                COPY TRAILREC.
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-TRAN-EOF PIC X VALUE 'N'.
+                    88 END-OF-TRANS VALUE 'Y'.
+
+                01 WS-GRAND-TOTAL PIC S9(8)V9(2) VALUE 0.
+                01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+
+                *> running hash total this report accumulates as
+                *> it reads, to balance against TRANLOAD's trailer
+                *> (see req 038)
+                01 WS-HASH-TOTAL PIC 9(9) VALUE 0.
+                01 WS-TRAILER-FOUND PIC X VALUE 'N'.
+                  88 TRAILER-ON-FILE VALUE 'Y'.
+
+                01 WS-REPORT-LINE.
+                  05 FILLER PIC X(5) VALUE 'UID: '.
+                  05 RL-UID PIC 9(5).
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 RL-DESC PIC X(25).
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 RL-AMOUNT PIC -(5)9.99.
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 RL-ACCOUNT-ID PIC S9(7).
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 RL-ACCOUNT-HOLDER PIC X(50).
+
+                *> run-control gate (see req 029) - TRANRPT is
+                *> the second link in the batch suite's chain and
+                *> will not run until TRANLOAD has posted today
+                01 WS-RUN-DATE PIC 9(8).
+                01 WS-STEP-STATUS PIC X.
+                  88 STEP-OK-TO-RUN VALUE 'O'.
+                  88 STEP-ALREADY-RAN VALUE 'A'.
+                  88 STEP-PRIOR-NOT-MET VALUE 'P'.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+              CALL 'RUNCTL' USING 'TRANRPT   ', 'TRANLOAD  ',
+                  WS-RUN-DATE, WS-STEP-STATUS, 'C'
+              END-CALL
+
+              IF STEP-ALREADY-RAN
+                DISPLAY 'TRANRPT ALREADY RAN TODAY - SKIPPING'
+              ELSE
+                IF STEP-PRIOR-NOT-MET
+                  DISPLAY
+                      'TRANRPT SKIPPED - TRANLOAD HAS NOT RUN TODAY'
+                ELSE
+                  OPEN INPUT TRANSACTIONS
+
+                  DISPLAY 'DAILY TRANSACTION REGISTER'
+                  DISPLAY '==========================='
+
+                  PERFORM UNTIL END-OF-TRANS
+                    READ TRANSACTIONS
+                      AT END
+                        SET END-OF-TRANS TO TRUE
+                      NOT AT END
+                        PERFORM B000-PRINT-RECORD
+                    END-READ
+                  END-PERFORM
+
+                  CLOSE TRANSACTIONS
+
+                  *> end-of-job summary banner - same bannered-
+                  *> block convention as every other program in
+                  *> the batch suite (see req 046)
+                  DISPLAY
+                      '=========================================='
+                  DISPLAY 'TRANRPT - END OF JOB SUMMARY'
+                  DISPLAY 'RECORDS READ : ' WS-RECORD-COUNT
+                  DISPLAY 'GRAND TOTAL  : ' WS-GRAND-TOTAL
+                  PERFORM C000-BALANCE-TRAILER
+                  DISPLAY
+                      '=========================================='
+
+                  *> only recorded as done for the day once the
+                  *> register has actually printed (see review
+                  *> fixes - req 029)
+                  CALL 'RUNCTL' USING 'TRANRPT   ', 'TRANLOAD  ',
+                      WS-RUN-DATE, WS-STEP-STATUS, 'M'
+                  END-CALL
+                END-IF
+              END-IF
+              STOP RUN.
+
+              B000-PRINT-RECORD.
+              ADD 1 TO WS-RECORD-COUNT
+              ADD AMOUNT TO WS-GRAND-TOTAL
+              ADD UID TO WS-HASH-TOTAL
+              MOVE UID TO RL-UID
+              MOVE DESC TO RL-DESC
+              MOVE AMOUNT TO RL-AMOUNT
+              MOVE ACCOUNT-ID TO RL-ACCOUNT-ID
+              MOVE ACCOUNT-HOLDER TO RL-ACCOUNT-HOLDER
+              DISPLAY WS-REPORT-LINE.
+
+              *> compares this read-back's own count/hash total
+              *> against the trailer TRANLOAD wrote for the run
+              *> that last loaded TRANSACTIONS (see req 038); no
+              *> trailer on file just means TRANLOAD has never run
+              C000-BALANCE-TRAILER.
+              OPEN INPUT TRAILER-FILE
+              MOVE 'N' TO WS-TRAILER-FOUND
+              READ TRAILER-FILE
+                AT END
+                  MOVE 'N' TO WS-TRAILER-FOUND
+                NOT AT END
+                  SET TRAILER-ON-FILE TO TRUE
+              END-READ
+              CLOSE TRAILER-FILE
+
+              IF TRAILER-ON-FILE
+                IF TR-RECORD-COUNT = WS-RECORD-COUNT
+                    AND TR-HASH-TOTAL = WS-HASH-TOTAL
+                  DISPLAY 'TRAILER BALANCE      : MATCHES'
+                ELSE
+                  DISPLAY 'TRAILER BALANCE      : OUT OF BALANCE'
+                  DISPLAY '  TRAILER COUNT/HASH : ' TR-RECORD-COUNT
+                      '/' TR-HASH-TOTAL
+                  DISPLAY '  READ-BACK COUNT/HASH: ' WS-RECORD-COUNT
+                      '/' WS-HASH-TOTAL
+                END-IF
+              ELSE
+                DISPLAY 'TRAILER BALANCE      : NO TRAILER ON FILE'
+              END-IF.
