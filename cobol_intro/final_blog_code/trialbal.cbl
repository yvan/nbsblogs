@@ -0,0 +1,210 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. TRIALBAL.
+            *> branch-level trial balance - walks ACCOUNT-MASTER in
+            *> ACCOUNT-ID order and rolls each account's AM-BALANCE
+            *> into its branch's total, using the same branch table
+            *> and account/branch cross-reference load pattern as
+            *> ratelkup.cbl (req 014/015) and BRVALID (req 036)
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                  *> same indexed definition as files.cbl
+                  SELECT ACCOUNT-MASTER
+                      ASSIGN TO 'account_master.txt'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS AM-ACCOUNT-ID.
+
+                  SELECT BRANCH-RATE-TABLE
+                      ASSIGN TO 'branch_rate_table.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT ACCOUNT-RATE-XREF
+                      ASSIGN TO 'account_rate_xref.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+                FD ACCOUNT-MASTER.
+                01 ACCOUNT-MASTER-RECORD.
+                  02 AM-ACCOUNT-ID PIC S9(7).
+                  02 AM-ACCOUNT-HOLDER PIC A(50).
+                  02 AM-BALANCE PIC S9(8)V9(2).
+
+                *> same shapes as ratelkup.cbl - only the branch
+                *> code off BR-FEED-CODE is needed here, the rate
+                *> tiers are not
+                FD BRANCH-RATE-TABLE.
+                01 BR-FEED-RECORD.
+                  02 BR-FEED-CODE PIC X(4).
+                  02 BR-FEED-RATE-GROUP.
+                    03 BR-FEED-RATE PIC 9V999 OCCURS 5 TIMES.
+
+                FD ACCOUNT-RATE-XREF.
+                01 XR-FEED-RECORD.
+                  02 XR-FEED-ACCOUNT-ID PIC S9(7).
+                  02 XR-FEED-BRANCH-CODE PIC X(4).
+                  02 XR-FEED-TIER-NUM PIC 9(1).
+
+              WORKING-STORAGE SECTION.
+                01 WS-FLAGS.
+                  05 WS-TABLE-EOF PIC X VALUE 'N'.
+                    88 END-OF-TABLE-FILE VALUE 'Y'.
+                  05 WS-MASTER-EOF PIC X VALUE 'N'.
+                    88 END-OF-MASTER VALUE 'Y'.
+
+                01 WS-BRANCH-COUNT PIC 9(2) VALUE 0.
+                01 WS-ACCOUNT-COUNT PIC 9(2) VALUE 0.
+
+                *> branch code list plus this report's running
+                *> balance per branch, kept in ascending order so
+                *> C000's SEARCH ALL can binary-search it (same
+                *> idiom as ratelkup.cbl's WS-TABLE-1D); OCCURS
+                *> DEPENDING ON WS-BRANCH-COUNT bounds the search to
+                *> the populated rows only - the control file rarely
+                *> fills all 20 declared rows, and an unpopulated
+                *> tail sitting at its default value would break
+                *> SEARCH ALL's ascending-order precondition across
+                *> the full declared range. WS-BRANCH-BALANCES is
+                *> addressed by BR-IDX alongside WS-TABLE-1D but is
+                *> never itself SEARCH ALL'd, so it stays a plain
+                *> fixed OCCURS 20
+                01 WS-TABLE-1D.
+                  05 WS-BRANCH-ENTRY OCCURS 1 TO 20 TIMES
+                      DEPENDING ON WS-BRANCH-COUNT
+                      ASCENDING KEY IS WS-BRANCH-CODE
+                      INDEXED BY BR-IDX.
+                    10 WS-BRANCH-CODE PIC X(4).
+                01 WS-BRANCH-BALANCES.
+                  05 WS-BRANCH-BALANCE PIC S9(9)V9(2)
+                      OCCURS 20 TIMES VALUE 0.
+
+                *> account-to-branch cross-reference, same shape
+                *> and load as ratelkup.cbl/BRVALID; same OCCURS
+                *> DEPENDING ON reasoning as WS-TABLE-1D
+                01 WS-ACCOUNT-RATE-TABLE.
+                  05 WS-ACCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                      DEPENDING ON WS-ACCOUNT-COUNT
+                      ASCENDING KEY IS WS-XR-ACCOUNT-ID
+                      INDEXED BY ACCT-IDX.
+                    10 WS-XR-ACCOUNT-ID PIC S9(7).
+                    10 WS-XR-BRANCH-CODE PIC X(4).
+                    10 WS-XR-TIER-NUM PIC 9(1).
+
+                *> an account with no cross-reference entry falls
+                *> into this bucket instead of being dropped from
+                *> the trial balance
+                01 WS-UNASSIGNED-BALANCE PIC S9(9)V9(2) VALUE 0.
+                01 WS-UNASSIGNED-COUNT PIC 9(5) VALUE 0.
+
+                01 WS-XREF-FOUND PIC X VALUE 'N'.
+                  88 ACCOUNT-IS-CROSS-REFERENCED VALUE 'Y'.
+                01 WS-BRANCH-FOUND PIC X VALUE 'N'.
+                  88 BRANCH-ENTRY-FOUND VALUE 'Y'.
+
+                01 WS-CURRENT-BRANCH-CODE PIC X(4).
+                01 WS-GRAND-TOTAL PIC S9(9)V9(2) VALUE 0.
+
+            PROCEDURE DIVISION.
+              A000-MAIN-PARA.
+              PERFORM B000-LOAD-BRANCH-TABLE
+              PERFORM B100-LOAD-ACCOUNT-XREF
+
+              OPEN INPUT ACCOUNT-MASTER
+              PERFORM UNTIL END-OF-MASTER
+                READ ACCOUNT-MASTER NEXT RECORD
+                  AT END
+                    SET END-OF-MASTER TO TRUE
+                  NOT AT END
+                    PERFORM C000-POST-TO-BRANCH
+                END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-MASTER
+
+              PERFORM D000-PRINT-TRIAL-BALANCE
+              STOP RUN.
+
+              *> same load as ratelkup.cbl's B000, only the branch
+              *> code is kept here
+              B000-LOAD-BRANCH-TABLE.
+              OPEN INPUT BRANCH-RATE-TABLE
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ BRANCH-RATE-TABLE
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-BRANCH-COUNT
+                    MOVE BR-FEED-CODE TO
+                        WS-BRANCH-CODE(WS-BRANCH-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE BRANCH-RATE-TABLE.
+
+              *> same load as ratelkup.cbl's B100
+              B100-LOAD-ACCOUNT-XREF.
+              MOVE 'N' TO WS-TABLE-EOF
+              OPEN INPUT ACCOUNT-RATE-XREF
+              PERFORM UNTIL END-OF-TABLE-FILE
+                READ ACCOUNT-RATE-XREF
+                  AT END
+                    SET END-OF-TABLE-FILE TO TRUE
+                  NOT AT END
+                    ADD 1 TO WS-ACCOUNT-COUNT
+                    MOVE XR-FEED-ACCOUNT-ID TO
+                        WS-XR-ACCOUNT-ID(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-BRANCH-CODE TO
+                        WS-XR-BRANCH-CODE(WS-ACCOUNT-COUNT)
+                    MOVE XR-FEED-TIER-NUM TO
+                        WS-XR-TIER-NUM(WS-ACCOUNT-COUNT)
+                END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-RATE-XREF.
+
+              *> resolve this account's branch via the cross-
+              *> reference, then roll AM-BALANCE into that
+              *> branch's running total - an account with no
+              *> cross-reference entry rolls into the unassigned
+              *> bucket instead
+              C000-POST-TO-BRANCH.
+              MOVE 'N' TO WS-XREF-FOUND
+              SEARCH ALL WS-ACCOUNT-ENTRY
+                AT END
+                  MOVE 'N' TO WS-XREF-FOUND
+                WHEN WS-XR-ACCOUNT-ID(ACCT-IDX) = AM-ACCOUNT-ID
+                  MOVE WS-XR-BRANCH-CODE(ACCT-IDX) TO
+                      WS-CURRENT-BRANCH-CODE
+                  SET ACCOUNT-IS-CROSS-REFERENCED TO TRUE
+              END-SEARCH
+
+              IF ACCOUNT-IS-CROSS-REFERENCED
+                MOVE 'N' TO WS-BRANCH-FOUND
+                SEARCH ALL WS-BRANCH-ENTRY
+                  AT END
+                    MOVE 'N' TO WS-BRANCH-FOUND
+                  WHEN WS-BRANCH-CODE(BR-IDX) =
+                      WS-CURRENT-BRANCH-CODE
+                    ADD AM-BALANCE TO WS-BRANCH-BALANCE(BR-IDX)
+                    SET BRANCH-ENTRY-FOUND TO TRUE
+                END-SEARCH
+                IF NOT BRANCH-ENTRY-FOUND
+                  ADD AM-BALANCE TO WS-UNASSIGNED-BALANCE
+                  ADD 1 TO WS-UNASSIGNED-COUNT
+                END-IF
+              ELSE
+                ADD AM-BALANCE TO WS-UNASSIGNED-BALANCE
+                ADD 1 TO WS-UNASSIGNED-COUNT
+              END-IF
+              ADD AM-BALANCE TO WS-GRAND-TOTAL.
+
+              D000-PRINT-TRIAL-BALANCE.
+              DISPLAY '=========================================='
+              DISPLAY 'TRIAL BALANCE BY BRANCH'
+              PERFORM VARYING BR-IDX FROM 1 BY 1
+                  UNTIL BR-IDX > WS-BRANCH-COUNT
+                DISPLAY 'BRANCH ' WS-BRANCH-CODE(BR-IDX)
+                    ' BALANCE: ' WS-BRANCH-BALANCE(BR-IDX)
+              END-PERFORM
+              DISPLAY 'UNASSIGNED ACCOUNTS: ' WS-UNASSIGNED-COUNT
+                  ' BALANCE: ' WS-UNASSIGNED-BALANCE
+              DISPLAY 'GRAND TOTAL        : ' WS-GRAND-TOTAL
+              DISPLAY '=========================================='.
