@@ -0,0 +1,23 @@
+            IDENTIFICATION DIVISION.
+            PROGRAM-ID. WDRWHDLR.
+            *> withdrawal handler - CALLed dynamically by
+            *> TRANLOAD's E000-ROUTE-TRANSACTION-TYPE dispatcher
+            ENVIRONMENT DIVISION.
+            DATA DIVISION.
+              LINKAGE SECTION.
+                01 LS-TRANSACTION-RECORD.
+                  02 LS-UID PIC 9(5).
+                  02 LS-DESC PIC X(25).
+                  02 LS-DETAILS.
+                    03 LS-AMOUNT PIC S9(6)V9(2).
+                    03 LS-START-BALANCE PIC S9(6)V9(2).
+                    03 LS-END-BALANCE PIC S9(6)V9(2).
+                  02 LS-ACCOUNT-ID PIC S9(7).
+                  02 LS-ACCOUNT-HOLDER PIC A(50).
+
+            PROCEDURE DIVISION USING LS-TRANSACTION-RECORD.
+              A000-MAIN-PARA.
+              DISPLAY 'WDRWHDLR - WITHDRAWAL UID: ' LS-UID
+                  ' ACCOUNT: ' LS-ACCOUNT-ID
+                  ' AMOUNT: ' LS-AMOUNT
+              GOBACK.
